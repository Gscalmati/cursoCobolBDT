@@ -16,6 +16,8 @@
                ORGANIZATION is line SEQUENTIAL.
            SELECT ARTICULOS ASSIGN TO "..\articulos.txt"
                ORGANIZATION is line SEQUENTIAL.
+           SELECT STOCK ASSIGN TO "..\stock.txt"
+               ORGANIZATION is line SEQUENTIAL.
            SELECT VENTAS-SORT ASSIGN TO "SORTWORK".
            SELECT LISTADO ASSIGN TO
                PRINTER, "..\impre.txt"
@@ -38,6 +40,11 @@
        01  art_reg.
            03 art_cod              pic 99.
            03 art_nombre           pic X(20).
+           03 art_precio           pic 9(6)v99.
+       FD  STOCK.
+       01  stk-reg.
+           03 stk-cod              pic 99.
+           03 stk-punto-reorden    pic 9999.
        SD  VENTAS-SORT.
        01  srt-ven-reg.
            03 srt-ven-fecha        pic 9(8).
@@ -53,12 +60,33 @@
        77  flagVentasSort          pic X.
        77  flagArticulos           pic X.
        77  flagFacturas            pic X.
+       77  flagStock               pic X.
        77  cod                     pic 999.
        01  fac_cab_factura_ant     pic 9(8).
        01  srt-fac_det_art_ant     pic 99.
        01  w-cont-paginas          pic 99.
+       01  w-importe-art           pic 9(8)v99.
        01  vec-cant-art.
            03 acu-cant-art         pic 9999 OCCURS 99 TIMES.
+       01  vec-nombre-art.
+           03 nom-art              pic x(20) OCCURS 99 TIMES.
+      ********************** FILTRO POR RANGO DE FECHAS *****************
+       01  ws-fecha-desde          pic 9(8).
+       01  ws-fecha-hasta          pic 9(8).
+       01  flag-fecha-en-rango     pic x.
+      ********************** RANKING TOP-N MAS VENDIDOS ******************
+       01  resp-top                pic x.
+       01  ws-top-n                pic 99.
+       01  cant-top                pic 99 value 0.
+       01  idx-top-a               pic 99.
+       01  idx-top-b               pic 99.
+       01  w-top-temp-cod          pic 99.
+       01  w-top-temp-cant         pic 9999.
+       01  tabla-top.
+           03 top-entry OCCURS 1 TO 99 DEPENDING ON cant-top
+                   VALUE ZEROS.
+               05 top-cod          pic 99.
+               05 top-cant         pic 9999.
       *
       ************************* LINEAS DE IMPRESION ********************
       *
@@ -79,7 +107,9 @@
            03 filler       pic x(6)  value "NOMBRE".
            03 filler       pic x(12)  value spaces.
            03 filler       pic x(8)  value "CANTIDAD".
-           03 filler       pic x(18) value spaces.
+           03 filler       pic x(6)  value spaces.
+           03 filler       pic x(7)  value "IMPORTE".
+           03 filler       pic x(12) value spaces.
        01  cabecera4.
            03 filler       pic x(18) value spaces.
            03 filler       pic x(6)  value all "-".
@@ -87,7 +117,9 @@
            03 filler       pic x(6)  value all "-".
            03 filler       pic x(12)  value spaces.
            03 filler       pic x(8)  value all "-".
-           03 filler       pic x(18) value spaces.
+           03 filler       pic x(6)  value spaces.
+           03 filler       pic x(7)  value all "-".
+           03 filler       pic x(12) value spaces.
        01  detalle.
            03 filler       pic x(20) value spaces.
            03 l-cod        pic x(2)  value spaces.
@@ -95,16 +127,55 @@
            03 l-nombre     pic x(20).
            03 filler       pic x(5)  value spaces.
            03 l-cantidad   pic z.zz9.
-           03 filler       pic x(22) value spaces.
+           03 filler       pic x(4)  value spaces.
+           03 l-importe    pic zz.zzz.zz9,99.
+           03 filler       pic x(13) value spaces.
+       01  lin-top-titulo.
+           03 filler       pic x(40) value
+           "RANKING TOP VENDIDOS DEL PERIODO".
+       01  lin-top-detalle.
+           03 filler       pic x(2)  value spaces.
+           03 l-top-cod    pic 99.
+           03 filler       pic x(3)  value " - ".
+           03 l-top-nombre pic x(20).
+           03 filler       pic x(3)  value spaces.
+           03 l-top-cantidad pic zzz9.
+           03 filler       pic x(20) value spaces.
+       01  lin-reorden-titulo.
+           03 filler       pic x(55) value
+           "ALERTA DE REPOSICION: ARTICULOS POR DEBAJO DEL STOCK".
+       01  lin-reorden-detalle.
+           03 filler       pic x(2)  value spaces.
+           03 l-reorden-cod pic 99.
+           03 filler       pic x(3)  value " - ".
+           03 l-reorden-nombre pic x(20).
+           03 filler       pic x(3)  value spaces.
+           03 filler       pic x(9)  value "Vendio: ".
+           03 l-reorden-vendido pic zzz9.
+           03 filler       pic x(7)  value " pto: ".
+           03 l-reorden-punto pic zzz9.
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 050-PEDIR-RANGO-FECHAS.
            SORT VENTAS-SORT
                ASCENDING KEY srt-ven-factura
                USING VENTAS
                OUTPUT PROCEDURE IS 0100-OUTPUT-PROCEDURE.
       *
             STOP RUN.
+      *
+       050-PEDIR-RANGO-FECHAS.
+           DISPLAY
+           "Ingrese fecha DESDE (AAAAMMDD), 0 = sin filtro de fecha".
+           ACCEPT ws-fecha-desde.
+           IF ws-fecha-desde = 0
+               MOVE 0 TO ws-fecha-desde
+               MOVE 99999999 TO ws-fecha-hasta
+           ELSE
+               DISPLAY "Ingrese fecha HASTA (AAAAMMDD)"
+               ACCEPT ws-fecha-hasta
+           END-IF.
       *
       ********************** RUTINAS OUTPUT PRECEDURE ******************
       *
@@ -149,11 +220,19 @@
            READ FACTURAS AT END MOVE "s" TO flagFacturas.
       *
        0140-INICIO-CAB-C.
+           IF srt-ven-fecha >= ws-fecha-desde
+                   AND srt-ven-fecha <= ws-fecha-hasta
+               MOVE "S" TO flag-fecha-en-rango
+           ELSE
+               MOVE "N" TO flag-fecha-en-rango
+           END-IF.
       *
        0150-INICIO-CAB-D.
       *
        0160-ACUMULO-VECTOR.
-           ADD fac_det_cant TO acu-cant-art(fac_det_art).
+           IF flag-fecha-en-rango = "S"
+               ADD fac_det_cant TO acu-cant-art(fac_det_art)
+           END-IF.
       *
        0170-FIN-CAB-D.
       *
@@ -179,6 +258,8 @@
            PERFORM VARYING cod FROM 1 BY 1 UNTIL cod > 99
                PERFORM 0220-ARMO-LINEA-DET
            END-PERFORM.
+           PERFORM 300-TOP-VENDIDOS.
+           PERFORM 400-REPORTE-REORDEN.
            PERFORM 0240-FIN-LISTADO.
 *
        0210-INICIO-LISTADO.
@@ -225,7 +306,10 @@
            PERFORM 0226-TRAIGO-NOMBRE.
            MOVE art_cod                TO l-cod.
            MOVE art_nombre             TO l-nombre.
+           MOVE art_nombre             TO nom-art(cod).
            MOVE acu-cant-art(cod)      TO l-cantidad.
+           COMPUTE w-importe-art = acu-cant-art(cod) * art_precio.
+           MOVE w-importe-art          TO l-importe.
       *
        0226-TRAIGO-NOMBRE.
            PERFORM 0228-LEER-REGISTRO-ARTICULOS.
@@ -241,6 +325,85 @@
            WRITE lis-reg FROM detalle AFTER ADVANCING 1 LINE
                AT END-OF-PAGE PERFORM 0219-LISTAR-ENCABEZADO.
            DISPLAY lis-reg.
+      *
+      ************************** TOP-N MAS VENDIDOS *********************
+      *
+       300-TOP-VENDIDOS.
+           DISPLAY "Desea imprimir el ranking Top-N de mas vendidos?".
+           DISPLAY "S/N".
+           ACCEPT resp-top.
+           IF resp-top = "S" OR resp-top = "s"
+               DISPLAY "Ingrese N (cantidad de articulos a listar)"
+               ACCEPT ws-top-n
+               PERFORM 310-ARMAR-TABLA-TOP
+               PERFORM 320-ORDENAR-TABLA-TOP
+               PERFORM 330-IMPRIMIR-TABLA-TOP
+           END-IF.
+      *
+       310-ARMAR-TABLA-TOP.
+           MOVE 0 TO cant-top.
+           PERFORM VARYING cod FROM 1 BY 1 UNTIL cod > 99
+               IF acu-cant-art(cod) > 0
+                   ADD 1 TO cant-top
+                   MOVE cod TO top-cod(cant-top)
+                   MOVE acu-cant-art(cod) TO top-cant(cant-top)
+               END-IF
+           END-PERFORM.
+      *
+       320-ORDENAR-TABLA-TOP.
+           PERFORM VARYING idx-top-a FROM 1 BY 1
+                   UNTIL idx-top-a >= cant-top
+               PERFORM VARYING idx-top-b FROM idx-top-a BY 1
+                       UNTIL idx-top-b > cant-top
+                   IF top-cant(idx-top-b) > top-cant(idx-top-a)
+                       MOVE top-cod(idx-top-a) TO w-top-temp-cod
+                       MOVE top-cant(idx-top-a) TO w-top-temp-cant
+                       MOVE top-cod(idx-top-b) TO top-cod(idx-top-a)
+                       MOVE top-cant(idx-top-b) TO top-cant(idx-top-a)
+                       MOVE w-top-temp-cod TO top-cod(idx-top-b)
+                       MOVE w-top-temp-cant TO top-cant(idx-top-b)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      *
+       330-IMPRIMIR-TABLA-TOP.
+           WRITE lis-reg FROM lin-top-titulo AFTER ADVANCING PAGE.
+           PERFORM VARYING idx-top-a FROM 1 BY 1
+                   UNTIL idx-top-a > cant-top OR idx-top-a > ws-top-n
+               PERFORM 335-IMPRIMIR-LINEA-TOP
+           END-PERFORM.
+      *
+       335-IMPRIMIR-LINEA-TOP.
+           MOVE top-cod(idx-top-a)  TO l-top-cod.
+           MOVE nom-art(top-cod(idx-top-a)) TO l-top-nombre.
+           MOVE top-cant(idx-top-a) TO l-top-cantidad.
+           WRITE lis-reg FROM lin-top-detalle AFTER ADVANCING 1 LINE.
+      *
+      ************************** ALERTA DE REPOSICION ********************
+      *
+       400-REPORTE-REORDEN.
+           MOVE "n" TO flagStock.
+           OPEN INPUT STOCK.
+           WRITE lis-reg FROM lin-reorden-titulo AFTER ADVANCING PAGE.
+           PERFORM 410-LEER-STOCK.
+           PERFORM UNTIL flagStock = "s"
+               IF acu-cant-art(stk-cod) > stk-punto-reorden
+                   PERFORM 420-IMPRIMIR-ALERTA-REORDEN
+               END-IF
+               PERFORM 410-LEER-STOCK
+           END-PERFORM.
+           CLOSE STOCK.
+      *
+       410-LEER-STOCK.
+           READ STOCK AT END MOVE "s" TO flagStock.
+      *
+       420-IMPRIMIR-ALERTA-REORDEN.
+           MOVE stk-cod             TO l-reorden-cod.
+           MOVE nom-art(stk-cod)    TO l-reorden-nombre.
+           MOVE acu-cant-art(stk-cod) TO l-reorden-vendido.
+           MOVE stk-punto-reorden   TO l-reorden-punto.
+           WRITE lis-reg FROM lin-reorden-detalle
+               AFTER ADVANCING 1 LINE.
       *
        0240-FIN-LISTADO.
            PERFORM 0243-CIERRO-ARCHIVOS.
