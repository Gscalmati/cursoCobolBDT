@@ -110,18 +110,68 @@
 
        01  lin-estad-cant.
            03 filler pic x(25) value "En total se procesaron a ".
-           03 l-cant-socios pic 99.
+           03 l-cant-socios pic 999.
            03 filler pic x(6) value "socios".
 
-       01  lin-estad-filial-mas-socios.
-           03 filler pic x(56) value
-           "La filial que mas socios operaron transferencias fue la ".
-           03 l-num-filial-mas-socios pic 9.
+       01  lin-max-titulo.
+           03 filler pic x(58) value
+           "La/las filial/es que mas socios operaron transferencias ".
+           03 filler pic x(8) value "fueron: ".
+
+       01  lin-max-detalle.
+           03 filler pic x(5) value spaces.
+           03 l-max-num-filial pic 99.
            03 filler pic xxx value " - ".
-           03 l-nom-filial-mas-socios pic x(15).
-           03 filler pic x(4) value "con ".
-           03 l-cant-mas-socios pic 99.
-           03 filler pic x(6) value "socios".
+           03 l-max-nom-filial pic x(15).
+           03 filler pic x(5) value " con ".
+           03 l-max-cant pic zz9.
+           03 filler pic x(8) value " socios".
+
+       01  lin-max-importe-titulo.
+           03 filler pic x(62) value
+           "La/las filial/es que mas importe transfirieron fueron: ".
+
+       01  lin-max-importe-detalle.
+           03 filler pic x(5) value spaces.
+           03 l-max-imp-num-filial pic 99.
+           03 filler pic xxx value " - ".
+           03 l-max-imp-nom-filial pic x(15).
+           03 filler pic x(6) value " con $".
+           03 l-max-imp-total pic zz.zzz.zz9,99.
+
+       01  lin-modalidad-titulo.
+           03 filler pic x(42) value
+           "DESGLOSE DE TRANSFERENCIAS POR MODALIDAD:".
+
+       01  lin-modalidad-detalle.
+           03 filler pic x(5) value "Mod. ".
+           03 l-mod-codigo pic x.
+           03 filler pic x(2) value ": ".
+           03 l-mod-cant pic zz9.
+           03 filler pic x(13) value " movimientos,".
+           03 filler pic x(2) value " $".
+           03 l-mod-total pic zz.zzz.zz9,99.
+
+       01  lin-pct-titulo.
+           03 filler pic x(50) value
+           "RESUMEN POR FILIAL - PORCENTAJE DEL TOTAL GENERAL".
+
+       01  lin-pct-columnas.
+           03 filler pic x(8) value "FILIAL".
+           03 filler pic x(14) value spaces.
+           03 filler pic x(10) value "IMPORTE".
+           03 filler pic x(12) value spaces.
+           03 filler pic x(10) value "PORCENTAJE".
+
+       01  lin-pct-detalle.
+           03 l-pct-num-filial pic 99.
+           03 filler pic xxx value " - ".
+           03 l-pct-nom-filial pic x(15).
+           03 filler pic x(8) value spaces.
+           03 l-pct-importe pic zz.zzz.zz9,99.
+           03 filler pic x(6) value spaces.
+           03 l-pct-porcentaje pic zz9,99.
+           03 filler pic x(2) value " %".
       *****************************************************************
       ********************** VARIABLES DE TRABAJO *********************
       *****************************************************************
@@ -134,6 +184,9 @@
        01  socAnterior pic 9999.
 
        01  i pic 99.
+       01  idx-mod pic 9.
+       01  flag-modalidad-encontrada pic x.
+       01  flag-modalidad-tabla-llena pic x value "N".
       ********************** ACUMULADORES ******************************
        01  cantGeneral pic 999.
        01  totalGeneral pic s9(12)v99.
@@ -146,10 +199,34 @@
        01  tablaMax.
            03 longitud pic 9.
            03 vecMax OCCURS 1 TO 9 DEPENDING ON longitud VALUE ZEROS.
-               05 numFilialMax pic 9.
+               05 numFilialMax pic 99.
                05 nomFilialMax pic x(15).
                05 cantTransfMax pic 999.
 
+       01  tablaMaxImporte.
+           03 longitudImp pic 9.
+           03 vecMaxImp OCCURS 1 TO 9 DEPENDING ON longitudImp
+                   VALUE ZEROS.
+               05 numFilialMaxImp pic 99.
+               05 nomFilialMaxImp pic x(15).
+               05 totalFilialMaxImp pic s9(12)v99.
+      ********************** DESGLOSE POR MODALIDAD ********************
+       01  cant-modalidades pic 9 value 0.
+       01  tabla-modalidades.
+           03 entry-modalidad OCCURS 1 TO 9 DEPENDING ON
+                   cant-modalidades VALUE ZEROS.
+               05 md-codigo pic x.
+               05 md-cantidad pic 9(5).
+               05 md-total pic s9(12)v99.
+      ********************** RESUMEN POR FILIAL (PORCENTAJE) ***********
+       01  cant-filiales-tabla pic 99 value 0.
+       01  tabla-filiales.
+           03 entry-filial OCCURS 1 TO 99 DEPENDING ON
+                   cant-filiales-tabla VALUE ZEROS.
+               05 tf-num-filial pic 99.
+               05 tf-nom-filial pic x(15).
+               05 tf-total-filial pic s9(12)v99.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
@@ -219,8 +296,36 @@
            MOVE ZEROES to importeSocio.
 
        450-PROCESO-CIRCUITO-SOCIO.
-           if (soc-modalidad = "T")
-               ADD soc-importe TO importeSocio.
+           ADD soc-importe TO importeSocio.
+           PERFORM 455-ACUMULAR-MODALIDAD.
+
+       455-ACUMULAR-MODALIDAD.
+           MOVE "N" TO flag-modalidad-encontrada.
+           MOVE "N" TO flag-modalidad-tabla-llena.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > cant-modalidades
+               IF md-codigo(i) = soc-modalidad
+                   MOVE "S" TO flag-modalidad-encontrada
+                   MOVE i TO idx-mod
+               END-IF
+           END-PERFORM.
+           IF flag-modalidad-encontrada = "N"
+               IF cant-modalidades >= 9
+                   DISPLAY "Tabla de modalidades llena - no se "
+                       "puede registrar la modalidad: "
+                       soc-modalidad
+                   MOVE "S" TO flag-modalidad-tabla-llena
+               ELSE
+                   ADD 1 TO cant-modalidades
+                   MOVE soc-modalidad TO md-codigo(cant-modalidades)
+                   MOVE 0 TO md-cantidad(cant-modalidades)
+                   MOVE 0 TO md-total(cant-modalidades)
+                   MOVE cant-modalidades TO idx-mod
+               END-IF
+           END-IF.
+           IF flag-modalidad-tabla-llena NOT = "S"
+               ADD 1 TO md-cantidad(idx-mod)
+               ADD soc-importe TO md-total(idx-mod)
+           END-IF.
 
        475-FIN-CIRCUITO-SOCIO.
            PERFORM 480-GRABACIONES-SOCIO.
@@ -243,8 +348,9 @@
            RELEASE sort-reg.
       *-----------------------------------------------------------------*
        500-INICIO-OUTPUT-PROCEDURE.
-           DISPLAY lin-titulo.
-           DISPLAY lin-subtitulo.
+           OPEN OUTPUT LISTADO.
+           WRITE lis-reg FROM lin-titulo AFTER ADVANCING PAGE.
+           WRITE lis-reg FROM lin-subtitulo AFTER ADVANCING 2 LINES.
            MOVE ZEROES TO totalGeneral.
            MOVE ZEROES TO cantGeneral.
 
@@ -257,8 +363,8 @@
 
            MOVE sort-filial TO l-num-filial.
            MOVE sort-nombre-fil TO l-nom-filial.
-           DISPLAY lin-filial.
-           DISPLAY lin-columnas.
+           WRITE lis-reg FROM lin-filial AFTER ADVANCING 2 LINES.
+           WRITE lis-reg FROM lin-columnas AFTER ADVANCING 1 LINE.
 
            MOVE sort-filial TO filialActual.
            MOVE sort-nombre-fil TO nomFilialActual.
@@ -271,26 +377,35 @@
        670-IMPRIMIR-SOCIO-OUTPUT.
            MOVE sort-socio TO l-socio.
            MOVE sort-importe TO l-importe.
-           DISPLAY lin-datos.
+           WRITE lis-reg FROM lin-datos AFTER ADVANCING 1 LINE.
 
 
        800-FIN-GENERAL-OUTPUT.
-           DISPLAY lin-titulo-estadistica.
-           DISPLAY "En total se procesaron ", cantGeneral, " socios".
-           DISPLAY
-           "El importe general transferido fue de ", totalGeneral.
+           WRITE lis-reg FROM lin-titulo-estadistica
+               AFTER ADVANCING 2 LINES.
+           MOVE cantGeneral TO l-cant-socios.
+           WRITE lis-reg FROM lin-estad-cant AFTER ADVANCING 1 LINE.
+           MOVE totalGeneral TO l-estad-importe.
+           WRITE lis-reg FROM lin-estad-importe AFTER ADVANCING 1 LINE.
+           PERFORM 880-IMPRIMIR-MODALIDADES.
            PERFORM 860-IMPRIMIR-VECTOR-MAX.
+           PERFORM 865-IMPRIMIR-VECTOR-MAX-IMPORTE.
+           PERFORM 870-IMPRIMIR-RESUMEN-PORCENTAJE.
+           PERFORM 999-CERRAR-SORT.
+           DISPLAY "Listado impreso en ..\impresora.txt".
 
 
        820-FIN-FILIAL-OUTPUT.
            ADD cantTransfFilial TO cantGeneral.
            ADD totalFilial TO totalGeneral.
            PERFORM 830-CONSULTAR-MAX.
+           PERFORM 835-CONSULTAR-MAX-IMPORTE.
+           PERFORM 838-GUARDAR-FILIAL-TABLA.
 
            MOVE cantTransfFilial TO l-cant-filial.
            MOVE totalFilial TO l-importe-filial.
-           DISPLAY lin-espacios.
-           DISPLAY lin-datos-total.
+           WRITE lis-reg FROM lin-espacios AFTER ADVANCING 1 LINE.
+           WRITE lis-reg FROM lin-datos-total AFTER ADVANCING 1 LINE.
 
        830-CONSULTAR-MAX.
            IF (cantTransfFilial > cantTransfMax(longitud))
@@ -314,16 +429,88 @@
            MOVE filialActual TO numFilialMax(longitud).
            MOVE cantTransfFilial TO cantTransfMax(longitud).
 
+       835-CONSULTAR-MAX-IMPORTE.
+           IF longitudImp = 0
+               PERFORM 855-AGREGAR-AL-VECTOR-IMPORTE
+           ELSE IF (totalFilial > totalFilialMaxImp(longitudImp))
+                PERFORM 845-INICIALIZAR-VECTOR-IMPORTE
+                PERFORM 855-AGREGAR-AL-VECTOR-IMPORTE
+           ELSE IF (totalFilial = totalFilialMaxImp(longitudImp))
+               PERFORM 855-AGREGAR-AL-VECTOR-IMPORTE
+           END-IF.
+
+       845-INICIALIZAR-VECTOR-IMPORTE.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > longitudImp
+               MOVE " " TO nomFilialMaxImp(i)
+               MOVE 0 TO numFilialMaxImp(i)
+               MOVE 0 TO totalFilialMaxImp(i)
+           END-PERFORM.
+           MOVE 0 TO longitudImp.
+
+       855-AGREGAR-AL-VECTOR-IMPORTE.
+           ADD 1 TO longitudImp.
+           MOVE nomFilialActual TO nomFilialMaxImp(longitudImp).
+           MOVE filialActual TO numFilialMaxImp(longitudImp).
+           MOVE totalFilial TO totalFilialMaxImp(longitudImp).
+
+       838-GUARDAR-FILIAL-TABLA.
+           ADD 1 TO cant-filiales-tabla.
+           MOVE filialActual TO tf-num-filial(cant-filiales-tabla).
+           MOVE nomFilialActual TO tf-nom-filial(cant-filiales-tabla).
+           MOVE totalFilial TO tf-total-filial(cant-filiales-tabla).
+
 
        860-IMPRIMIR-VECTOR-MAX.
-           DISPLAY
-           "La/las filial/es que mas ",
-           "socios operaron transferencias fueron: "
+           WRITE lis-reg FROM lin-max-titulo AFTER ADVANCING 2 LINES.
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > longitud
-               DISPLAY numFilialMax(i), " - ", nomFilialMax(i), " ",
-               cantTransfMax(i)
+               MOVE numFilialMax(i) TO l-max-num-filial
+               MOVE nomFilialMax(i) TO l-max-nom-filial
+               MOVE cantTransfMax(i) TO l-max-cant
+               WRITE lis-reg FROM lin-max-detalle
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
+       865-IMPRIMIR-VECTOR-MAX-IMPORTE.
+           WRITE lis-reg FROM lin-max-importe-titulo
+               AFTER ADVANCING 2 LINES.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > longitudImp
+               MOVE numFilialMaxImp(i) TO l-max-imp-num-filial
+               MOVE nomFilialMaxImp(i) TO l-max-imp-nom-filial
+               MOVE totalFilialMaxImp(i) TO l-max-imp-total
+               WRITE lis-reg FROM lin-max-importe-detalle
+                   AFTER ADVANCING 1 LINE
            END-PERFORM.
 
+       880-IMPRIMIR-MODALIDADES.
+           WRITE lis-reg FROM lin-modalidad-titulo
+               AFTER ADVANCING 2 LINES.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > cant-modalidades
+               MOVE md-codigo(i) TO l-mod-codigo
+               MOVE md-cantidad(i) TO l-mod-cant
+               MOVE md-total(i) TO l-mod-total
+               WRITE lis-reg FROM lin-modalidad-detalle
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
+       870-IMPRIMIR-RESUMEN-PORCENTAJE.
+           WRITE lis-reg FROM lin-pct-titulo AFTER ADVANCING PAGE.
+           WRITE lis-reg FROM lin-pct-columnas
+               AFTER ADVANCING 2 LINES.
+           IF totalGeneral NOT = 0
+               PERFORM VARYING i FROM 1 BY 1
+                       UNTIL i > cant-filiales-tabla
+                   PERFORM 875-IMPRIMIR-LINEA-PORCENTAJE
+               END-PERFORM
+           END-IF.
+
+       875-IMPRIMIR-LINEA-PORCENTAJE.
+           MOVE tf-num-filial(i) TO l-pct-num-filial.
+           MOVE tf-nom-filial(i) TO l-pct-nom-filial.
+           MOVE tf-total-filial(i) TO l-pct-importe.
+           COMPUTE l-pct-porcentaje ROUNDED =
+               (tf-total-filial(i) * 100) / totalGeneral.
+           WRITE lis-reg FROM lin-pct-detalle AFTER ADVANCING 1 LINE.
+
        998-CERRAR-ARCHIVOS.
                CLOSE SOCIOS.
                CLOSE FILIALES.
