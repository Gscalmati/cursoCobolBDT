@@ -16,6 +16,8 @@
            SELECT SOCIOS
            ASSIGN TO
            "D:\Datos\COBOL\2022-05-24\archSociosGen.dat".
+           SELECT SORT-ARCH
+           ASSIGN TO "SORTWORK".
        DATA DIVISION.
        FILE SECTION.
        FD  SOCIOS.
@@ -30,10 +32,24 @@
            lines at bottom 5.
        01  lis-reg pic x(80).
 
+       SD  SORT-ARCH.
+       01  srt-reg.
+           03 srt-socio pic 9(4).
+           03 srt-nombre pic x(20).
+           03 srt-importe pic s9(8)v99.
+
        WORKING-STORAGE SECTION.
        01  w-flag-archivo pic 9.
        01  w-cont-lineas pic 99.
        01  w-cont-paginas pic 99.
+      ********************** OPCIONES DE LISTADO ************************
+       01  modo-orden pic 9.
+       01  resp-filtro pic x.
+       01  ws-importe-min pic s9(8)v99 value -99999999,99.
+      ********************** ACUMULADORES DEL PIE ***********************
+       01  w-cant-total pic 9(5) value 0.
+       01  w-suma-importe pic s9(10)v99 value 0.
+       01  w-promedio pic s9(8)v99.
 
        01  cabecera1.
            03 l-nro-pag pic 99.
@@ -58,6 +74,18 @@
            03 filler pic x(5) value spaces.
            03 l-saldo pic zz.zzz.zz9,99.
            03 filler pic x(20) value spaces.
+       01  lin-pie.
+           03 filler pic x(10) value "TOTAL: ".
+           03 l-pie-cant pic zzz9.
+           03 filler pic x(9) value " socios, ".
+           03 filler pic x(2) value "$".
+           03 l-pie-suma pic zz.zzz.zz9,99.
+           03 filler pic x(20) value spaces.
+       01  lin-pie2.
+           03 filler pic x(22) value "PROMEDIO DE IMPORTE: ".
+           03 filler pic x(1) value "$".
+           03 l-pie-promedio pic zz.zzz.zz9,99.
+           03 filler pic x(20) value spaces.
 
        PROCEDURE DIVISION.
       *********** LINAGE   ********
@@ -69,32 +97,103 @@
 
 
        MAIN-PROCEDURE.
+           PERFORM 050-PEDIR-OPCIONES.
            PERFORM 100-INICIO-GENERAL.
-           PERFORM 150-LEER-ARCHIVO.
-           PERFORM UNTIL w-flag-archivo is equals 1
-               PERFORM 200-INICIO-PAGINA
-               PERFORM UNTIL w-cont-lineas > 50
-                          or w-flag-archivo is EQUAL 1
-                   PERFORM 300-PROCESO
-                   PERFORM 150-LEER-ARCHIVO
-               END-PERFORM
-               PERFORM 400-FIN-PAGINA
-            END-PERFORM.
+           IF modo-orden = 2
+               PERFORM 600-PROCESAR-ORDENADO
+           ELSE
+               PERFORM 700-PROCESAR-EN-ORDEN
+           END-IF.
+           PERFORM 450-IMPRIMIR-PIE.
            PERFORM 500-FIN-GENERAL.
             STOP RUN.
 
+        050-PEDIR-OPCIONES.
+            DISPLAY "Modo de listado:".
+            DISPLAY "1 - En orden de archivo".
+            DISPLAY "2 - Ordenado por importe, de mayor a menor".
+            ACCEPT modo-orden.
+            PERFORM UNTIL modo-orden = 1 OR modo-orden = 2
+                DISPLAY "Opcion invalida"
+                ACCEPT modo-orden
+            END-PERFORM.
+            DISPLAY "Desea filtrar por un importe minimo? S/N".
+            ACCEPT resp-filtro.
+            IF resp-filtro = "S" OR resp-filtro = "s"
+                DISPLAY "Ingrese el importe minimo a listar"
+                ACCEPT ws-importe-min
+            END-IF.
+
         100-INICIO-GENERAL.
             PERFORM 105-ABRIR-ARCHIVOS.
             PERFORM 110-INICIALIZAR-VARIABLES.
 
         110-INICIALIZAR-VARIABLES.
             MOVE ZERO to w-flag-archivo.
+            MOVE 0 TO w-cant-total.
+            MOVE 0 TO w-suma-importe.
 
         105-ABRIR-ARCHIVOS.
-            OPEN INPUT SOCIOS.
             OPEN OUTPUT LISTADO.
+
         150-LEER-ARCHIVO.
             READ SOCIOS AT END MOVE 1 TO w-flag-archivo.
+            PERFORM UNTIL (w-flag-archivo = 1)
+                    OR (soc-importe >= ws-importe-min)
+                READ SOCIOS AT END MOVE 1 TO w-flag-archivo
+            END-PERFORM.
+
+        700-PROCESAR-EN-ORDEN.
+            OPEN INPUT SOCIOS.
+            PERFORM 150-LEER-ARCHIVO.
+            PERFORM UNTIL w-flag-archivo = 1
+                PERFORM 200-INICIO-PAGINA
+                PERFORM UNTIL w-cont-lineas > 50
+                           or w-flag-archivo is EQUAL 1
+                    PERFORM 300-PROCESO
+                    PERFORM 150-LEER-ARCHIVO
+                END-PERFORM
+                PERFORM 400-FIN-PAGINA
+             END-PERFORM.
+            CLOSE SOCIOS.
+
+        600-PROCESAR-ORDENADO.
+            SORT SORT-ARCH DESCENDING srt-importe
+                INPUT PROCEDURE IS 610-INPUT-PROCEDURE
+                OUTPUT PROCEDURE IS 650-OUTPUT-PROCEDURE.
+
+        610-INPUT-PROCEDURE.
+            OPEN INPUT SOCIOS.
+            PERFORM 150-LEER-ARCHIVO.
+            PERFORM UNTIL w-flag-archivo = 1
+                PERFORM 620-RELEASE-REGISTRO
+                PERFORM 150-LEER-ARCHIVO
+            END-PERFORM.
+            CLOSE SOCIOS.
+            MOVE 0 TO w-flag-archivo.
+
+        620-RELEASE-REGISTRO.
+            MOVE soc-socio TO srt-socio.
+            MOVE soc-nombre TO srt-nombre.
+            MOVE soc-importe TO srt-importe.
+            RELEASE srt-reg.
+
+        650-OUTPUT-PROCEDURE.
+            PERFORM 660-RETURN-REGISTRO.
+            PERFORM UNTIL w-flag-archivo = 1
+                PERFORM 200-INICIO-PAGINA
+                PERFORM UNTIL w-cont-lineas > 50
+                           or w-flag-archivo is EQUAL 1
+                    PERFORM 300-PROCESO
+                    PERFORM 660-RETURN-REGISTRO
+                END-PERFORM
+                PERFORM 400-FIN-PAGINA
+            END-PERFORM.
+
+        660-RETURN-REGISTRO.
+            RETURN SORT-ARCH INTO soc-reg
+                AT END MOVE 1 TO w-flag-archivo.
+
         200-INICIO-PAGINA.
 
             PERFORM 220-LISTAR-ENCABEZADO.
@@ -107,6 +206,8 @@
             MOVE 5 TO w-cont-lineas.
         300-PROCESO.
             ADD 2 TO w-cont-lineas.
+            ADD 1 TO w-cant-total.
+            ADD soc-importe TO w-suma-importe.
            PERFORM  340-GENERAR-LINEA.
             write lis-reg FROM detalle AFTER 2.
 
@@ -117,10 +218,22 @@
 
         400-FIN-PAGINA.
 
+        450-IMPRIMIR-PIE.
+            MOVE w-cant-total TO l-pie-cant.
+            MOVE w-suma-importe TO l-pie-suma.
+            WRITE lis-reg FROM lin-pie AFTER ADVANCING 2 LINES.
+            IF w-cant-total > 0
+                COMPUTE w-promedio ROUNDED =
+                    w-suma-importe / w-cant-total
+            ELSE
+                MOVE 0 TO w-promedio
+            END-IF.
+            MOVE w-promedio TO l-pie-promedio.
+            WRITE lis-reg FROM lin-pie2 AFTER ADVANCING 1 LINE.
+
         500-FIN-GENERAL.
             PERFORM 510-CERRAR-ARCHIVOS.
 
         510-CERRAR-ARCHIVOS.
-            CLOSE SOCIOS.
             CLOSE LISTADO.
        END PROGRAM YOUR-PROGRAM-NAME.
