@@ -15,9 +15,15 @@
                RECORD KEY IS soc-clave.
 
            SELECT FILIALES ASSIGN TO "..\filialesIndex.dat"
-               ACCESS IS RANDOM
+               ACCESS IS DYNAMIC
                ORGANIZATION IS INDEXED
                RECORD KEY IS fil-cod.
+
+           SELECT LISTADO-FILIAL ASSIGN TO "..\listadoFilial.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANSFER-LOG ASSIGN TO "..\transferenciasSocios.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  SOCIOS.
@@ -32,27 +38,78 @@
        01  fil-reg.
            03 fil-cod pic 99.
            03 fil-nom pic x(15).
+           03 fil-region pic 9.
+
+       FD  LISTADO-FILIAL.
+       01  lis-fil-reg pic x(60).
+
+       FD  TRANSFER-LOG.
+       01  transf-reg pic x(80).
 
        WORKING-STORAGE SECTION.
+       01  opc-principal pic 9.
+       01  cod-transf pic 999.
+       01  fil-origen-transf pic 99.
+       01  fil-destino-transf pic 99.
+       01  nom-transf pic x(15).
+       01  saldo-transf pic s9(6)v99.
+       01  flag-transf-ok pic 9.
        01  ing-fil pic 99.
        01  flag pic 9.
        01  flagFil pic 9.
        01  filActual pic 99.
+       01  subtotal-filial pic s9(8)v99 value 0.
+       01  flag-hubo-socios pic 9.
+       01  opc-exportar pic 9.
+       01  ing-region pic 9.
+       01  flag-fil-seq pic 9.
+       01  subtotal-region pic s9(8)v99.
+       01  flag-region-socios pic 9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO.
-            PERFORM 200-PEDIR-FILIAL.
-            PERFORM UNTIL ing-fil = 0
-               PERFORM 300-MOSTRAR-FILIAL
-               PERFORM 200-PEDIR-FILIAL
-            END-PERFORM.
+            PERFORM 150-MENU-PRINCIPAL.
             PERFORM 400-FINAL.
            STOP RUN.
 
            100-INICIO.
                OPEN INPUT FILIALES.
-               OPEN INPUT SOCIOS.
+               OPEN I-O SOCIOS.
+
+           150-MENU-PRINCIPAL.
+               MOVE 9 TO opc-principal.
+               PERFORM WITH TEST AFTER UNTIL opc-principal = 0
+                   DISPLAY "1 - Ver Listado de Filial"
+                   DISPLAY "2 - Transferir Socio de Filial"
+                   DISPLAY "3 - Ver Listado por Region"
+                   DISPLAY "0 - Salir"
+                   ACCEPT opc-principal
+                   EVALUATE opc-principal
+                       WHEN 1
+                           PERFORM 305-PREGUNTAR-EXPORTAR
+                           PERFORM 200-PEDIR-FILIAL
+                           PERFORM UNTIL ing-fil = 0
+                              PERFORM 300-MOSTRAR-FILIAL
+                              PERFORM 200-PEDIR-FILIAL
+                           END-PERFORM
+                           IF opc-exportar = 1
+                               CLOSE LISTADO-FILIAL
+                           END-IF
+                       WHEN 2
+                           PERFORM 500-TRANSFERIR-SOCIO
+                       WHEN 3
+                           PERFORM 305-PREGUNTAR-EXPORTAR
+                           PERFORM 600-PEDIR-REGION
+                           PERFORM UNTIL ing-region = 0
+                              PERFORM 620-PROCESAR-REGION
+                              PERFORM 600-PEDIR-REGION
+                           END-PERFORM
+                           IF opc-exportar = 1
+                               CLOSE LISTADO-FILIAL
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM.
 
            200-PEDIR-FILIAL.
                DISPLAY "Inserte Numero de Filial. Para fin ingrese 0".
@@ -78,32 +135,68 @@
 
            300-MOSTRAR-FILIAL.
                PERFORM 310-INICIO-SOCIOS.
-               DISPLAY soc-clave.
-               START SOCIOS KEY IS > soc-clave
-                   INVALID KEY
-                       DISPLAY "No hay Socios para esta Filial"
-                       GO TO 999-EXIT
-               END-START.
                PERFORM 330-PROCESAR-SOCIO.
 
+           305-PREGUNTAR-EXPORTAR.
+               DISPLAY "Exportar este listado a un archivo? 1-Si 2-No".
+               ACCEPT opc-exportar.
+               PERFORM UNTIL (opc-exportar = 1) OR (opc-exportar = 2)
+                   DISPLAY "Opcion Invalida"
+                   ACCEPT opc-exportar
+               END-PERFORM.
+               IF opc-exportar = 1
+                   OPEN OUTPUT LISTADO-FILIAL
+               END-IF.
 
-
+      *    soc-fil es la parte alta de soc-clave (ver FD SOCIOS), asi
+      *    que nos posicionamos directamente en el primer socio de la
+      *    filial pedida y recorremos solo hasta que soc-fil cambie,
+      *    en lugar de barrer el archivo entero filtrando registro por
+      *    registro.
            310-INICIO-SOCIOS.
+               MOVE 0 TO flag.
+               MOVE 0 TO flag-hubo-socios.
                MOVE fil-cod TO soc-fil.
                MOVE ZEROES TO soc-cod.
-               MOVE ZEROES TO flag.
+               START SOCIOS KEY IS NOT LESS THAN soc-clave
+                   INVALID KEY
+                       MOVE 1 TO flag
+               END-START.
 
            330-PROCESAR-SOCIO.
-               DISPLAY "FILIAL N ", fil-cod, " - ", fil-nom.
-               PERFORM 340-ACT-FIL.
-               PERFORM 360-LEER-SOC.
-               PERFORM UNTIL (filActual <> soc-fil) OR (flag = 1)
-                   PERFORM 380-IMPRIMIR-SOCIO
+               MOVE fil-cod TO filActual.
+               MOVE 0 TO subtotal-filial.
+               IF flag = 0
                    PERFORM 360-LEER-SOC
-               END-PERFORM.
+                   PERFORM UNTIL (flag = 1) OR (soc-fil <> filActual)
+                       IF flag-hubo-socios = 0
+                           PERFORM 335-ENCABEZADO
+                           MOVE 1 TO flag-hubo-socios
+                       END-IF
+                       PERFORM 380-IMPRIMIR-SOCIO
+                       PERFORM 360-LEER-SOC
+                   END-PERFORM
+               END-IF.
+               IF flag-hubo-socios = 1
+                   PERFORM 390-SUBTOTAL
+               ELSE
+                   DISPLAY "No hay Socios para esta Filial"
+               END-IF.
 
-           340-ACT-FIL.
-               MOVE fil-cod TO filActual.
+           335-ENCABEZADO.
+               DISPLAY "FILIAL N ", fil-cod, " - ", fil-nom,
+                   " - REGION ", fil-region.
+               IF opc-exportar = 1
+                   MOVE SPACES TO lis-fil-reg
+                   STRING "FILIAL N " DELIMITED BY SIZE
+                          fil-cod DELIMITED BY SIZE
+                          " - " DELIMITED BY SIZE
+                          fil-nom DELIMITED BY SIZE
+                          " - REGION " DELIMITED BY SIZE
+                          fil-region DELIMITED BY SIZE
+                          INTO lis-fil-reg
+                   WRITE lis-fil-reg
+               END-IF.
 
            360-LEER-SOC.
                READ SOCIOS NEXT AT END MOVE 1 TO flag.
@@ -112,6 +205,154 @@
                DISPLAY  soc-fil, " - ",
               soc-cod, " - ",
                soc-nom, " - $", soc-saldo.
+               ADD soc-saldo TO subtotal-filial.
+               IF opc-exportar = 1
+                   MOVE SPACES TO lis-fil-reg
+                   STRING soc-fil DELIMITED BY SIZE
+                          " - " DELIMITED BY SIZE
+                          soc-cod DELIMITED BY SIZE
+                          " - " DELIMITED BY SIZE
+                          soc-nom DELIMITED BY SIZE
+                          " - $" DELIMITED BY SIZE
+                          soc-saldo DELIMITED BY SIZE
+                          INTO lis-fil-reg
+                   WRITE lis-fil-reg
+               END-IF.
+
+           390-SUBTOTAL.
+               DISPLAY "SUBTOTAL FILIAL ", filActual, " - $",
+                   subtotal-filial.
+               IF opc-exportar = 1
+                   MOVE SPACES TO lis-fil-reg
+                   STRING "SUBTOTAL FILIAL " DELIMITED BY SIZE
+                          filActual DELIMITED BY SIZE
+                          " - $" DELIMITED BY SIZE
+                          subtotal-filial DELIMITED BY SIZE
+                          INTO lis-fil-reg
+                   WRITE lis-fil-reg
+               END-IF.
+
+           600-PEDIR-REGION.
+               DISPLAY "Inserte Numero de Region. Para fin ingrese 0".
+               ACCEPT ing-region.
+
+           620-PROCESAR-REGION.
+               MOVE 0 TO subtotal-region.
+               MOVE 0 TO flag-region-socios.
+               MOVE 0 TO flag-fil-seq.
+               MOVE LOW-VALUES TO fil-cod.
+               START FILIALES KEY IS NOT LESS THAN fil-cod
+                   INVALID KEY
+                       MOVE 1 TO flag-fil-seq
+               END-START.
+               PERFORM UNTIL flag-fil-seq = 1
+                   READ FILIALES NEXT AT END
+                       MOVE 1 TO flag-fil-seq
+                   NOT AT END
+                       IF fil-region = ing-region
+                           PERFORM 310-INICIO-SOCIOS
+                           PERFORM 330-PROCESAR-SOCIO
+                           IF flag-hubo-socios = 1
+                               ADD subtotal-filial TO subtotal-region
+                               MOVE 1 TO flag-region-socios
+                           END-IF
+                       END-IF
+                   END-READ
+               END-PERFORM.
+               IF flag-region-socios = 1
+                   PERFORM 630-SUBTOTAL-REGION
+               ELSE
+                   DISPLAY "No hay Socios para esta Region"
+               END-IF.
+
+           630-SUBTOTAL-REGION.
+               DISPLAY "SUBTOTAL REGION ", ing-region, " - $",
+                   subtotal-region.
+               IF opc-exportar = 1
+                   MOVE SPACES TO lis-fil-reg
+                   STRING "SUBTOTAL REGION " DELIMITED BY SIZE
+                          ing-region DELIMITED BY SIZE
+                          " - $" DELIMITED BY SIZE
+                          subtotal-region DELIMITED BY SIZE
+                          INTO lis-fil-reg
+                   WRITE lis-fil-reg
+               END-IF.
+
+           500-TRANSFERIR-SOCIO.
+               DISPLAY "Ingrese filial de origen del socio".
+               ACCEPT fil-origen-transf.
+               DISPLAY "Ingrese codigo del socio a transferir".
+               ACCEPT cod-transf.
+               MOVE fil-origen-transf TO soc-fil.
+               MOVE cod-transf TO soc-cod.
+               READ SOCIOS INVALID KEY
+                   DISPLAY "Socio Inexistente en esa filial"
+               NOT INVALID KEY
+                   PERFORM 510-PEDIR-DESTINO
+               END-READ.
+
+           510-PEDIR-DESTINO.
+               MOVE soc-nom TO nom-transf.
+               MOVE soc-saldo TO saldo-transf.
+               DISPLAY "Ingrese filial de destino".
+               ACCEPT fil-destino-transf.
+               MOVE fil-destino-transf TO fil-cod.
+               READ FILIALES INVALID KEY
+                   DISPLAY "Filial de destino inexistente"
+               NOT INVALID KEY
+                   PERFORM 520-VALIDAR-DESTINO-LIBRE
+               END-READ.
+
+           520-VALIDAR-DESTINO-LIBRE.
+               MOVE fil-destino-transf TO soc-fil.
+               MOVE cod-transf TO soc-cod.
+               READ SOCIOS NOT INVALID KEY
+                   DISPLAY "Ya existe un socio con ese codigo en la "
+                       "filial de destino - transferencia cancelada"
+               INVALID KEY
+                   PERFORM 530-GRABAR-TRANSFERENCIA
+               END-READ.
+
+           530-GRABAR-TRANSFERENCIA.
+               MOVE fil-destino-transf TO soc-fil.
+               MOVE cod-transf TO soc-cod.
+               MOVE nom-transf TO soc-nom.
+               MOVE saldo-transf TO soc-saldo.
+               WRITE soc-reg INVALID KEY
+                   DISPLAY "ERROR: no se pudo grabar en la filial "
+                       "de destino"
+                   MOVE 0 TO flag-transf-ok
+               NOT INVALID KEY
+                   MOVE 1 TO flag-transf-ok
+               END-WRITE.
+               IF flag-transf-ok = 1
+                   MOVE fil-origen-transf TO soc-fil
+                   MOVE cod-transf TO soc-cod
+                   DELETE SOCIOS INVALID KEY
+                       DISPLAY "ERROR: no se pudo borrar el registro "
+                           "de origen"
+                   NOT INVALID KEY
+                       DISPLAY "Socio ", cod-transf,
+                           " transferido de filial ", fil-origen-transf,
+                           " a filial ", fil-destino-transf
+                       PERFORM 540-LOG-TRANSFERENCIA
+                   END-DELETE
+               END-IF.
+
+           540-LOG-TRANSFERENCIA.
+               OPEN EXTEND TRANSFER-LOG.
+               MOVE SPACES TO transf-reg.
+               STRING "SOCIO "         DELIMITED BY SIZE
+                      cod-transf       DELIMITED BY SIZE
+                      " - "            DELIMITED BY SIZE
+                      FUNCTION TRIM(nom-transf) DELIMITED BY SIZE
+                      " DE FILIAL "    DELIMITED BY SIZE
+                      fil-origen-transf DELIMITED BY SIZE
+                      " A FILIAL "     DELIMITED BY SIZE
+                      fil-destino-transf DELIMITED BY SIZE
+                      INTO transf-reg.
+               WRITE transf-reg.
+               CLOSE TRANSFER-LOG.
 
            400-FINAL.
                CLOSE SOCIOS.
