@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILIALES-SEC ASSIGN TO "../filialesSec.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FILIALES-INDEX ASSIGN TO "../filialesIndex.dat"
+           ACCESS IS DYNAMIC
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS fil-ind-cod.
+
+           SELECT RECONCILIACION ASSIGN TO "../reconciliacFiliales.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILIALES-SEC.
+       01  reg-fil-sec.
+           03 fil-sec-cod pic 99.
+           03 fil-sec-nom pic x(15).
+           03 fil-sec-region pic 9.
+
+       FD  FILIALES-INDEX.
+       01  reg-fil-ind.
+           03 fil-ind-cod pic 99.
+           03 fil-ind-nom pic x(15).
+           03 fil-ind-region pic 9.
+
+       FD  RECONCILIACION.
+       01  rec-reg pic x(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  flag-sec pic 9 value 1.
+       01  flag-index pic 9 value 1.
+       01  flag-encontrado pic x.
+       01  cant-sec pic 9(5) value 0.
+       01  cant-ok pic 9(5) value 0.
+       01  cant-faltantes pic 9(5) value 0.
+       01  cant-diferentes pic 9(5) value 0.
+       01  cant-idx pic 9(5) value 0.
+       01  cant-solo-index pic 9(5) value 0.
+       01  tabla-claves-sec pic 99 occurs 99 times.
+       01  idx-tabla pic 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-TRAER-SEC.
+            PERFORM UNTIL flag-sec = 0
+               ADD 1 TO cant-sec
+               PERFORM 305-GUARDAR-CLAVE
+               PERFORM 300-COMPARAR
+               PERFORM 200-TRAER-SEC
+            END-PERFORM.
+            PERFORM 330-VERIFICAR-SOLO-INDEX.
+            PERFORM 400-FIN.
+           STOP RUN.
+
+           100-INICIO.
+               OPEN INPUT FILIALES-SEC.
+               OPEN INPUT FILIALES-INDEX.
+               OPEN OUTPUT RECONCILIACION.
+
+           200-TRAER-SEC.
+               READ FILIALES-SEC AT END MOVE 0 TO flag-sec.
+
+           305-GUARDAR-CLAVE.
+               IF cant-sec <= 99
+                   MOVE fil-sec-cod TO tabla-claves-sec(cant-sec)
+               ELSE
+                   DISPLAY "Tabla de claves llena - no se puede "
+                       "verificar reciprocidad para este registro"
+               END-IF.
+
+           300-COMPARAR.
+               MOVE fil-sec-cod TO fil-ind-cod.
+               READ FILIALES-INDEX INVALID KEY
+                   ADD 1 TO cant-faltantes
+                   PERFORM 310-LOG-FALTANTE
+               NOT INVALID KEY
+                   IF (fil-ind-nom = fil-sec-nom) AND
+                      (fil-ind-region = fil-sec-region)
+                       ADD 1 TO cant-ok
+                   ELSE
+                       ADD 1 TO cant-diferentes
+                       PERFORM 320-LOG-DIFERENCIA
+                   END-IF
+               END-READ.
+
+           310-LOG-FALTANTE.
+               MOVE SPACES TO rec-reg.
+               STRING "FALTA EN INDEX: " DELIMITED BY SIZE
+                      fil-sec-cod        DELIMITED BY SIZE
+                      " - "              DELIMITED BY SIZE
+                      fil-sec-nom        DELIMITED BY SIZE
+                      INTO rec-reg.
+               WRITE rec-reg.
+
+           320-LOG-DIFERENCIA.
+               MOVE SPACES TO rec-reg.
+               STRING "DIFIERE: "      DELIMITED BY SIZE
+                      fil-sec-cod      DELIMITED BY SIZE
+                      " SEC nom="      DELIMITED BY SIZE
+                      fil-sec-nom      DELIMITED BY SIZE
+                      " region="       DELIMITED BY SIZE
+                      fil-sec-region   DELIMITED BY SIZE
+                      " IDX nom="      DELIMITED BY SIZE
+                      fil-ind-nom      DELIMITED BY SIZE
+                      " region="       DELIMITED BY SIZE
+                      fil-ind-region   DELIMITED BY SIZE
+                      INTO rec-reg.
+               WRITE rec-reg.
+
+           330-VERIFICAR-SOLO-INDEX.
+               CLOSE FILIALES-INDEX.
+               OPEN INPUT FILIALES-INDEX.
+               MOVE 1 TO flag-index.
+               PERFORM 335-LEER-INDEX-SEC.
+               PERFORM UNTIL flag-index = 0
+                   ADD 1 TO cant-idx
+                   PERFORM 340-BUSCAR-EN-SEC
+                   IF flag-encontrado = "N"
+                       ADD 1 TO cant-solo-index
+                       PERFORM 345-LOG-SOLO-INDEX
+                   END-IF
+                   PERFORM 335-LEER-INDEX-SEC
+               END-PERFORM.
+
+           335-LEER-INDEX-SEC.
+               READ FILIALES-INDEX NEXT RECORD
+                   AT END MOVE 0 TO flag-index
+               END-READ.
+
+           340-BUSCAR-EN-SEC.
+               MOVE "N" TO flag-encontrado.
+               PERFORM VARYING idx-tabla FROM 1 BY 1
+                   UNTIL idx-tabla > cant-sec OR flag-encontrado = "S"
+                   IF tabla-claves-sec(idx-tabla) = fil-ind-cod
+                       MOVE "S" TO flag-encontrado
+                   END-IF
+               END-PERFORM.
+
+           345-LOG-SOLO-INDEX.
+               MOVE SPACES TO rec-reg.
+               STRING "SOLO EN INDEX: " DELIMITED BY SIZE
+                      fil-ind-cod       DELIMITED BY SIZE
+                      " - "             DELIMITED BY SIZE
+                      fil-ind-nom       DELIMITED BY SIZE
+                      INTO rec-reg.
+               WRITE rec-reg.
+
+           400-FIN.
+               DISPLAY "Registros en secuencial: ", cant-sec.
+               DISPLAY "Registros en indexado: ", cant-idx.
+               DISPLAY "Coinciden: ", cant-ok.
+               DISPLAY "Faltantes en indexado: ", cant-faltantes.
+               DISPLAY "Con diferencias: ", cant-diferentes.
+               DISPLAY "Solo en indexado (sin correlato en el "
+                   "secuencial): ", cant-solo-index.
+               IF cant-sec NOT = cant-idx
+                   DISPLAY "ADVERTENCIA: la cantidad de registros "
+                       "no coincide entre ambos archivos"
+               END-IF.
+               CLOSE FILIALES-SEC.
+               CLOSE FILIALES-INDEX.
+               CLOSE RECONCILIACION.
+       END PROGRAM YOUR-PROGRAM-NAME.
