@@ -14,9 +14,11 @@
 
            SELECT FILIALES-INDEX ASSIGN TO "../filialesIndex.dat"
            ORGANIZATION IS INDEXED
-           ACCESS IS SEQUENTIAL
+           ACCESS IS DYNAMIC
            RECORD KEY IS fil-ind-cod.
 
+           SELECT FILIALES-RECHAZOS ASSIGN TO "../filialesRechazos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,15 +26,24 @@
        01  reg-fil-sec.
            03 fil-sec-cod pic 99.
            03 fil-sec-nom pic x(15).
+           03 fil-sec-region pic 9.
 
        FD  FILIALES-INDEX.
        01  reg-fil-ind.
            03 fil-ind-cod pic 99.
            03 fil-ind-nom pic x(15).
+           03 fil-ind-region pic 9.
+
+       FD  FILIALES-RECHAZOS.
+       01  rech-fil-reg pic x(60).
 
        WORKING-STORAGE SECTION.
 
        01  flag-sec pic 9 value 1.
+       01  cant-convertidos pic 9(5) value 0.
+       01  cant-rechazados pic 9(5) value 0.
+       01  opc-modo pic 9.
+       01  flag-prueba pic 9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -46,19 +57,73 @@
            STOP RUN.
 
            100-INICIO.
+               DISPLAY "Modo de ejecucion: 1-Prueba (no graba) 2-Real".
+               ACCEPT opc-modo.
+               PERFORM UNTIL (opc-modo = 1) OR (opc-modo = 2)
+                   DISPLAY "Opcion Invalida"
+                   ACCEPT opc-modo
+               END-PERFORM.
+               IF opc-modo = 1
+                   MOVE 1 TO flag-prueba
+                   DISPLAY "MODO PRUEBA: no se grabaran los archivos"
+               ELSE
+                   MOVE 0 TO flag-prueba
+               END-IF.
                OPEN INPUT FILIALES-SEC.
-               OPEN OUTPUT FILIALES-INDEX.
+               IF flag-prueba = 0
+                   OPEN OUTPUT FILIALES-INDEX
+                   OPEN OUTPUT FILIALES-RECHAZOS
+               ELSE
+                   OPEN INPUT FILIALES-INDEX
+               END-IF.
 
            200-TRAER-FIL.
                READ FILIALES-SEC AT END MOVE 0 TO flag-sec.
       *         DISPLAY reg-fil-sec.
 
            300-CONVERTIR.
-               MOVE reg-fil-sec TO reg-fil-ind.
-               WRITE reg-fil-ind INVALID KEY
-                                       DISPLAY "ERROR - Grabacion"
-                                DISPLAY fil-ind-cod, " - ", fil-ind-nom.
+               IF flag-prueba = 1
+                   MOVE fil-sec-cod TO fil-ind-cod
+                   READ FILIALES-INDEX KEY IS fil-ind-cod
+                       INVALID KEY
+                           DISPLAY "SE CONVERTIRIA: ", fil-sec-cod,
+                               " - ", fil-sec-nom
+                           ADD 1 TO cant-convertidos
+                       NOT INVALID KEY
+                           PERFORM 350-GRABAR-RECHAZO
+                   END-READ
+               ELSE
+                   MOVE reg-fil-sec TO reg-fil-ind
+                   WRITE reg-fil-ind INVALID KEY
+                       DISPLAY "ERROR - Grabacion"
+                       DISPLAY fil-ind-cod, " - ", fil-ind-nom
+                       PERFORM 350-GRABAR-RECHAZO
+                   NOT INVALID KEY
+                       ADD 1 TO cant-convertidos
+                   END-WRITE
+               END-IF.
+
+           350-GRABAR-RECHAZO.
+               ADD 1 TO cant-rechazados.
+               IF flag-prueba = 1
+                   DISPLAY "SE RECHAZARIA: CLAVE DUPLICADA - ",
+                       fil-sec-cod, " - ", fil-sec-nom
+               ELSE
+                   MOVE SPACES TO rech-fil-reg
+                   STRING "CLAVE DUPLICADA " DELIMITED BY SIZE
+                          fil-sec-cod        DELIMITED BY SIZE
+                          " - "              DELIMITED BY SIZE
+                          fil-sec-nom        DELIMITED BY SIZE
+                          INTO rech-fil-reg
+                   WRITE rech-fil-reg
+               END-IF.
+
            400-FIN.
+               DISPLAY "Convertidos: ", cant-convertidos,
+                   " Rechazados: ", cant-rechazados.
                CLOSE FILIALES-SEC.
                CLOSE FILIALES-INDEX.
+               IF flag-prueba = 0
+                   CLOSE FILIALES-RECHAZOS
+               END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
