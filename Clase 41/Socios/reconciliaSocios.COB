@@ -0,0 +1,187 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS-SEC ASSIGN TO "../sociosSec.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SOCIOS-INDEX ASSIGN TO "../sociosIndex.dat"
+           ACCESS IS DYNAMIC
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS soc-ind-cod.
+
+           SELECT RECONCILIACION ASSIGN TO "../reconciliacionSocios.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS-SEC.
+       01  reg-soc-sec.
+           03 reg-cod-sec.
+               05 soc-sec-fil pic 99.
+               05 soc-sec-cod pic 999.
+           03 soc-sec-nom pic x(15).
+           03 soc-sec-saldo pic s9(6)v99.
+
+       FD  SOCIOS-INDEX.
+       01  reg-soc-ind.
+           03 reg-cod-ind.
+               05 soc-ind-fil pic 99.
+               05 soc-ind-cod pic 999.
+           03 soc-ind-nom pic x(15).
+           03 soc-ind-saldo pic s9(6)v99.
+
+       FD  RECONCILIACION.
+       01  rec-reg pic x(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  flag-sec pic 9 value 1.
+       01  flag-index pic 9 value 1.
+       01  flag-encontrado pic x.
+       01  cant-sec pic 9(5) value 0.
+       01  cant-ok pic 9(5) value 0.
+       01  cant-faltantes pic 9(5) value 0.
+       01  cant-diferentes pic 9(5) value 0.
+       01  cant-idx pic 9(5) value 0.
+       01  cant-solo-index pic 9(5) value 0.
+       01  tabla-claves-sec pic 9(5) occurs 9999 times.
+       01  idx-tabla pic 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-TRAER-SEC.
+            PERFORM UNTIL flag-sec = 0
+               ADD 1 TO cant-sec
+               PERFORM 305-GUARDAR-CLAVE
+               PERFORM 300-COMPARAR
+               PERFORM 200-TRAER-SEC
+            END-PERFORM.
+            PERFORM 330-VERIFICAR-SOLO-INDEX.
+            PERFORM 400-FIN.
+           STOP RUN.
+
+           100-INICIO.
+               OPEN INPUT SOCIOS-SEC.
+               OPEN INPUT SOCIOS-INDEX.
+               OPEN OUTPUT RECONCILIACION.
+
+           200-TRAER-SEC.
+               READ SOCIOS-SEC AT END MOVE 0 TO flag-sec.
+
+           305-GUARDAR-CLAVE.
+               IF cant-sec <= 9999
+                   MOVE reg-cod-sec TO tabla-claves-sec(cant-sec)
+               ELSE
+                   DISPLAY "Tabla de claves llena - no se puede "
+                       "verificar reciprocidad para este registro"
+               END-IF.
+
+           300-COMPARAR.
+               MOVE soc-sec-fil TO soc-ind-fil.
+               MOVE soc-sec-cod TO soc-ind-cod.
+               READ SOCIOS-INDEX INVALID KEY
+                   ADD 1 TO cant-faltantes
+                   PERFORM 310-LOG-FALTANTE
+               NOT INVALID KEY
+                   IF (soc-ind-nom = soc-sec-nom) AND
+                      (soc-ind-saldo = soc-sec-saldo)
+                       ADD 1 TO cant-ok
+                   ELSE
+                       ADD 1 TO cant-diferentes
+                       PERFORM 320-LOG-DIFERENCIA
+                   END-IF
+               END-READ.
+
+           310-LOG-FALTANTE.
+               MOVE SPACES TO rec-reg.
+               STRING "FALTA EN INDEX: " DELIMITED BY SIZE
+                      soc-sec-fil        DELIMITED BY SIZE
+                      "-"                DELIMITED BY SIZE
+                      soc-sec-cod        DELIMITED BY SIZE
+                      " - "              DELIMITED BY SIZE
+                      soc-sec-nom        DELIMITED BY SIZE
+                      INTO rec-reg.
+               WRITE rec-reg.
+
+           320-LOG-DIFERENCIA.
+               MOVE SPACES TO rec-reg.
+               STRING "DIFIERE: "   DELIMITED BY SIZE
+                      soc-sec-fil   DELIMITED BY SIZE
+                      "-"           DELIMITED BY SIZE
+                      soc-sec-cod   DELIMITED BY SIZE
+                      " SEC nom="   DELIMITED BY SIZE
+                      soc-sec-nom   DELIMITED BY SIZE
+                      " saldo="     DELIMITED BY SIZE
+                      soc-sec-saldo DELIMITED BY SIZE
+                      " IDX nom="   DELIMITED BY SIZE
+                      soc-ind-nom   DELIMITED BY SIZE
+                      " saldo="     DELIMITED BY SIZE
+                      soc-ind-saldo DELIMITED BY SIZE
+                      INTO rec-reg.
+               WRITE rec-reg.
+
+           330-VERIFICAR-SOLO-INDEX.
+               CLOSE SOCIOS-INDEX.
+               OPEN INPUT SOCIOS-INDEX.
+               MOVE 1 TO flag-index.
+               PERFORM 335-LEER-INDEX-SEC.
+               PERFORM UNTIL flag-index = 0
+                   ADD 1 TO cant-idx
+                   PERFORM 340-BUSCAR-EN-SEC
+                   IF flag-encontrado = "N"
+                       ADD 1 TO cant-solo-index
+                       PERFORM 345-LOG-SOLO-INDEX
+                   END-IF
+                   PERFORM 335-LEER-INDEX-SEC
+               END-PERFORM.
+
+           335-LEER-INDEX-SEC.
+               READ SOCIOS-INDEX NEXT RECORD
+                   AT END MOVE 0 TO flag-index
+               END-READ.
+
+           340-BUSCAR-EN-SEC.
+               MOVE "N" TO flag-encontrado.
+               PERFORM VARYING idx-tabla FROM 1 BY 1
+                   UNTIL idx-tabla > cant-sec OR flag-encontrado = "S"
+                   IF tabla-claves-sec(idx-tabla) = reg-cod-ind
+                       MOVE "S" TO flag-encontrado
+                   END-IF
+               END-PERFORM.
+
+           345-LOG-SOLO-INDEX.
+               MOVE SPACES TO rec-reg.
+               STRING "SOLO EN INDEX: " DELIMITED BY SIZE
+                      soc-ind-fil       DELIMITED BY SIZE
+                      "-"               DELIMITED BY SIZE
+                      soc-ind-cod       DELIMITED BY SIZE
+                      " - "             DELIMITED BY SIZE
+                      soc-ind-nom       DELIMITED BY SIZE
+                      INTO rec-reg.
+               WRITE rec-reg.
+
+           400-FIN.
+               DISPLAY "Registros en secuencial: ", cant-sec.
+               DISPLAY "Registros en indexado: ", cant-idx.
+               DISPLAY "Coinciden: ", cant-ok.
+               DISPLAY "Faltantes en indexado: ", cant-faltantes.
+               DISPLAY "Con diferencias: ", cant-diferentes.
+               DISPLAY "Solo en indexado (sin correlato en el "
+                   "secuencial): ", cant-solo-index.
+               IF cant-sec NOT = cant-idx
+                   DISPLAY "ADVERTENCIA: la cantidad de registros "
+                       "no coincide entre ambos archivos"
+               END-IF.
+               CLOSE SOCIOS-SEC.
+               CLOSE SOCIOS-INDEX.
+               CLOSE RECONCILIACION.
+       END PROGRAM YOUR-PROGRAM-NAME.
