@@ -14,9 +14,11 @@
 
            SELECT SOCIOS-INDEX ASSIGN TO "../sociosIndex.dat"
            ORGANIZATION IS INDEXED
-           ACCESS IS SEQUENTIAL
+           ACCESS IS DYNAMIC
            RECORD KEY IS soc-ind-cod.
 
+           SELECT SOCIOS-RECHAZOS ASSIGN TO "../sociosRechazos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,39 +33,128 @@
        FD  SOCIOS-INDEX.
        01  reg-soc-ind.
            03 reg-cod-ind.
-               05 soc-ind-fil pic 9.
+               05 soc-ind-fil pic 99.
                05 soc-ind-cod pic 999.
            03 soc-ind-nom pic x(15).
            03 soc-ind-saldo pic s9(6)v99.
+
+       FD  SOCIOS-RECHAZOS.
+       01  rech-soc-reg pic x(60).
+
        WORKING-STORAGE SECTION.
 
        01  flag-sec pic 9 value 1.
+       01  flag-valido pic 9 value 1.
+       01  motivo-rechazo pic x(30).
+       01  cant-convertidos pic 9(5) value 0.
+       01  cant-rechazados pic 9(5) value 0.
+       01  opc-modo pic 9.
+       01  flag-prueba pic 9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO.
             PERFORM 200-TRAER-FIL.
             PERFORM UNTIL flag-sec = 0
-               PERFORM 300-CONVERTIR
+               PERFORM 250-VALIDAR-SOCIO
+               IF flag-valido = 1
+                   PERFORM 300-CONVERTIR
+               ELSE
+                   PERFORM 350-GRABAR-RECHAZO
+               END-IF
                PERFORM 200-TRAER-FIL
             END-PERFORM.
             PERFORM 400-FIN.
            STOP RUN.
 
            100-INICIO.
+               DISPLAY "Modo de ejecucion: 1-Prueba (no graba) 2-Real".
+               ACCEPT opc-modo.
+               PERFORM UNTIL (opc-modo = 1) OR (opc-modo = 2)
+                   DISPLAY "Opcion Invalida"
+                   ACCEPT opc-modo
+               END-PERFORM.
+               IF opc-modo = 1
+                   MOVE 1 TO flag-prueba
+                   DISPLAY "MODO PRUEBA: no se grabaran los archivos"
+               ELSE
+                   MOVE 0 TO flag-prueba
+               END-IF.
                OPEN INPUT SOCIOS-SEC.
-               OPEN OUTPUT SOCIOS-INDEX.
+               IF flag-prueba = 0
+                   OPEN OUTPUT SOCIOS-INDEX
+                   OPEN OUTPUT SOCIOS-RECHAZOS
+               ELSE
+                   OPEN INPUT SOCIOS-INDEX
+               END-IF.
 
            200-TRAER-FIL.
                READ SOCIOS-SEC AT END MOVE 0 TO flag-sec.
       *         DISPLAY reg-fil-sec.
 
+           250-VALIDAR-SOCIO.
+               MOVE 1 TO flag-valido.
+               MOVE SPACES TO motivo-rechazo.
+               IF soc-sec-nom = SPACES OR LOW-VALUES
+                   MOVE 0 TO flag-valido
+                   MOVE "NOMBRE VACIO" TO motivo-rechazo
+               ELSE
+                   IF NOT soc-sec-saldo NUMERIC
+                       MOVE 0 TO flag-valido
+                       MOVE "SALDO NO NUMERICO" TO motivo-rechazo
+                   END-IF
+               END-IF.
+
            300-CONVERTIR.
-               MOVE reg-soc-sec TO reg-soc-ind.
-               WRITE reg-soc-ind INVALID KEY
-                                       DISPLAY "ERROR - Grabacion"
-                                DISPLAY soc-ind-cod, " - ", soc-ind-nom.
+               IF flag-prueba = 1
+                   MOVE soc-sec-cod TO soc-ind-cod
+                   READ SOCIOS-INDEX KEY IS soc-ind-cod
+                       INVALID KEY
+                           DISPLAY "SE CONVERTIRIA: ", soc-sec-fil, "-",
+                               soc-sec-cod, " - ", soc-sec-nom
+                           ADD 1 TO cant-convertidos
+                       NOT INVALID KEY
+                           MOVE "CLAVE DUPLICADA" TO motivo-rechazo
+                           PERFORM 350-GRABAR-RECHAZO
+                   END-READ
+               ELSE
+                   MOVE reg-soc-sec TO reg-soc-ind
+                   WRITE reg-soc-ind INVALID KEY
+                       DISPLAY "ERROR - Grabacion"
+                       DISPLAY soc-ind-cod, " - ", soc-ind-nom
+                       MOVE "CLAVE DUPLICADA" TO motivo-rechazo
+                       PERFORM 350-GRABAR-RECHAZO
+                   NOT INVALID KEY
+                       ADD 1 TO cant-convertidos
+                   END-WRITE
+               END-IF.
+
+           350-GRABAR-RECHAZO.
+               ADD 1 TO cant-rechazados.
+               IF flag-prueba = 1
+                   DISPLAY "SE RECHAZARIA: ",
+                       FUNCTION TRIM(motivo-rechazo), " - ",
+                       soc-sec-fil, "-", soc-sec-cod, " - ", soc-sec-nom
+               ELSE
+                   MOVE SPACES TO rech-soc-reg
+                   STRING FUNCTION TRIM(motivo-rechazo)
+                              DELIMITED BY SIZE
+                          " - "              DELIMITED BY SIZE
+                          soc-sec-fil        DELIMITED BY SIZE
+                          "-"                DELIMITED BY SIZE
+                          soc-sec-cod        DELIMITED BY SIZE
+                          " - "              DELIMITED BY SIZE
+                          soc-sec-nom        DELIMITED BY SIZE
+                          INTO rech-soc-reg
+                   WRITE rech-soc-reg
+               END-IF.
+
            400-FIN.
+               DISPLAY "Convertidos: ", cant-convertidos,
+                   " Rechazados: ", cant-rechazados.
                CLOSE SOCIOS-SEC.
                CLOSE SOCIOS-INDEX.
+               IF flag-prueba = 0
+                   CLOSE SOCIOS-RECHAZOS
+               END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
