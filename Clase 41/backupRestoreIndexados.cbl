@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS-39 ASSIGN TO
+           "..\Clase 39 Index\socios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS s39-cod
+               ALTERNATE RECORD KEY IS s39-nom WITH DUPLICATES.
+
+           SELECT SOCIOS-41 ASSIGN TO "..\sociosIndex.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS s41-cod-ind.
+
+           SELECT FILIALES-41 ASSIGN TO "..\filialesIndex.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS f41-cod.
+
+           SELECT BACKUP-FILE ASSIGN TO nombre-backup
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS-39.
+       01  s39-reg.
+           03 s39-cod pic 999.
+           03 s39-nom pic x(10).
+
+       FD  SOCIOS-41.
+       01  s41-reg.
+           03 s41-cod-ind.
+               05 s41-fil pic 99.
+               05 s41-cod pic 999.
+           03 s41-nom pic x(15).
+           03 s41-saldo pic s9(6)v99.
+
+       FD  FILIALES-41.
+       01  f41-reg.
+           03 f41-cod pic 99.
+           03 f41-nom pic x(15).
+           03 f41-region pic 9.
+
+       FD  BACKUP-FILE.
+       01  bkp-reg pic x(30).
+
+       WORKING-STORAGE SECTION.
+       01  modo pic 9.
+       01  cual-archivo pic 9.
+       01  ts pic x(14).
+       01  nombre-backup pic x(60).
+       01  flag-fin pic 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-PEDIR-OPCIONES.
+            IF modo = 1
+                PERFORM 200-HACER-BACKUP
+            ELSE
+                PERFORM 300-HACER-RESTORE
+            END-IF.
+            STOP RUN.
+
+           100-PEDIR-OPCIONES.
+               DISPLAY "Backup/Restore de archivos indexados".
+               DISPLAY "Modo: 1-Backup  2-Restore".
+               ACCEPT modo.
+               DISPLAY "Archivo: 1-socios.dat (Clase 39)".
+               DISPLAY "         2-sociosIndex.dat (Clase 41)".
+               DISPLAY "         3-filialesIndex.dat (Clase 41)".
+               ACCEPT cual-archivo.
+               IF modo = 1
+                   MOVE FUNCTION CURRENT-DATE(1:14) TO ts
+                   PERFORM 150-ARMAR-NOMBRE-BACKUP
+               ELSE
+                   DISPLAY "Ingrese el nombre del snapshot a restaurar"
+                   ACCEPT nombre-backup
+               END-IF.
+
+           150-ARMAR-NOMBRE-BACKUP.
+               EVALUATE cual-archivo
+                   WHEN 1
+                       STRING "..\backup\socios_" DELIMITED BY SIZE
+                              ts DELIMITED BY SIZE
+                              ".bak" DELIMITED BY SIZE
+                              INTO nombre-backup
+                   WHEN 2
+                       STRING "..\backup\sociosIndex_" DELIMITED BY SIZE
+                              ts DELIMITED BY SIZE
+                              ".bak" DELIMITED BY SIZE
+                              INTO nombre-backup
+                   WHEN 3
+                       STRING "..\backup\filialesIndex_" DELIMITED
+                              BY SIZE
+                              ts DELIMITED BY SIZE
+                              ".bak" DELIMITED BY SIZE
+                              INTO nombre-backup
+               END-EVALUATE.
+
+           200-HACER-BACKUP.
+               OPEN OUTPUT BACKUP-FILE.
+               EVALUATE cual-archivo
+                   WHEN 1 PERFORM 210-BACKUP-SOCIOS-39
+                   WHEN 2 PERFORM 220-BACKUP-SOCIOS-41
+                   WHEN 3 PERFORM 230-BACKUP-FILIALES-41
+               END-EVALUATE.
+               CLOSE BACKUP-FILE.
+               DISPLAY "Backup generado: " nombre-backup.
+
+           210-BACKUP-SOCIOS-39.
+               OPEN INPUT SOCIOS-39.
+               PERFORM 211-LEER-SOCIOS-39.
+               PERFORM UNTIL flag-fin = 0
+                   MOVE s39-reg TO bkp-reg
+                   WRITE bkp-reg
+                   PERFORM 211-LEER-SOCIOS-39
+               END-PERFORM.
+               CLOSE SOCIOS-39.
+
+           211-LEER-SOCIOS-39.
+               READ SOCIOS-39
+                   AT END MOVE 0 TO flag-fin
+                   NOT AT END MOVE 1 TO flag-fin
+               END-READ.
+
+           220-BACKUP-SOCIOS-41.
+               OPEN INPUT SOCIOS-41.
+               PERFORM 221-LEER-SOCIOS-41.
+               PERFORM UNTIL flag-fin = 0
+                   MOVE s41-reg TO bkp-reg
+                   WRITE bkp-reg
+                   PERFORM 221-LEER-SOCIOS-41
+               END-PERFORM.
+               CLOSE SOCIOS-41.
+
+           221-LEER-SOCIOS-41.
+               READ SOCIOS-41
+                   AT END MOVE 0 TO flag-fin
+                   NOT AT END MOVE 1 TO flag-fin
+               END-READ.
+
+           230-BACKUP-FILIALES-41.
+               OPEN INPUT FILIALES-41.
+               PERFORM 231-LEER-FILIALES-41.
+               PERFORM UNTIL flag-fin = 0
+                   MOVE f41-reg TO bkp-reg
+                   WRITE bkp-reg
+                   PERFORM 231-LEER-FILIALES-41
+               END-PERFORM.
+               CLOSE FILIALES-41.
+
+           231-LEER-FILIALES-41.
+               READ FILIALES-41
+                   AT END MOVE 0 TO flag-fin
+                   NOT AT END MOVE 1 TO flag-fin
+               END-READ.
+
+           300-HACER-RESTORE.
+               OPEN INPUT BACKUP-FILE.
+               EVALUATE cual-archivo
+                   WHEN 1 PERFORM 310-RESTORE-SOCIOS-39
+                   WHEN 2 PERFORM 320-RESTORE-SOCIOS-41
+                   WHEN 3 PERFORM 330-RESTORE-FILIALES-41
+               END-EVALUATE.
+               CLOSE BACKUP-FILE.
+               DISPLAY "Restauracion finalizada desde: " nombre-backup.
+
+           310-RESTORE-SOCIOS-39.
+               OPEN OUTPUT SOCIOS-39.
+               PERFORM 311-LEER-BACKUP.
+               PERFORM UNTIL flag-fin = 0
+                   MOVE bkp-reg TO s39-reg
+                   WRITE s39-reg INVALID KEY
+                       DISPLAY "ERROR restaurando registro"
+                   END-WRITE
+                   PERFORM 311-LEER-BACKUP
+               END-PERFORM.
+               CLOSE SOCIOS-39.
+
+           311-LEER-BACKUP.
+               READ BACKUP-FILE
+                   AT END MOVE 0 TO flag-fin
+                   NOT AT END MOVE 1 TO flag-fin
+               END-READ.
+
+           320-RESTORE-SOCIOS-41.
+               OPEN OUTPUT SOCIOS-41.
+               PERFORM 311-LEER-BACKUP.
+               PERFORM UNTIL flag-fin = 0
+                   MOVE bkp-reg TO s41-reg
+                   WRITE s41-reg INVALID KEY
+                       DISPLAY "ERROR restaurando registro"
+                   END-WRITE
+                   PERFORM 311-LEER-BACKUP
+               END-PERFORM.
+               CLOSE SOCIOS-41.
+
+           330-RESTORE-FILIALES-41.
+               OPEN OUTPUT FILIALES-41.
+               PERFORM 311-LEER-BACKUP.
+               PERFORM UNTIL flag-fin = 0
+                   MOVE bkp-reg TO f41-reg
+                   WRITE f41-reg INVALID KEY
+                       DISPLAY "ERROR restaurando registro"
+                   END-WRITE
+                   PERFORM 311-LEER-BACKUP
+               END-PERFORM.
+               CLOSE FILIALES-41.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
