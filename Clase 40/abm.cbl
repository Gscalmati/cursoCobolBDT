@@ -14,6 +14,20 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS soc-cod.
 
+           SELECT auditoria ASSIGN TO "..\auditoria.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT socios-csv ASSIGN TO "..\socios.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT altas-batch ASSIGN TO "..\altasBatch.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT estado-cuenta ASSIGN TO PRINTER "..\estadoCuenta.txt".
+
+           SELECT operadores ASSIGN TO "..\operadores.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  socios.
@@ -21,11 +35,36 @@
            03 soc-cod pic 999.
            03 soc-nom pic x(20).
            03 soc-saldo pic 9(6)v99.
+           03 soc-estado pic x.
+               88 soc-activo value "A".
+               88 soc-baja value "B".
+
+       FD  auditoria.
+       01  aud-reg pic x(150).
+
+       FD  socios-csv.
+       01  csv-reg pic x(60).
+
+       FD  altas-batch.
+       01  batch-reg.
+           03 batch-cod pic 999.
+           03 batch-nom pic x(20).
+           03 batch-saldo pic 9(6)v99.
+
+       FD  estado-cuenta
+           LINAGE IS 60 LINES
+           WITH FOOTING AT 50.
+       01  est-lin pic x(80).
+
+       FD  operadores.
+       01  oper-reg.
+           03 oper-id pic x(10).
+           03 oper-pass pic x(10).
 
 
        WORKING-STORAGE SECTION.
 
-       01  opc-menu pic 9.
+       01  opc-menu pic 99.
        01  opc-mod pic 9.
 
        01  cod-aux pic 999.
@@ -37,28 +76,142 @@
        01  flag-soc pic 9.
        01  flag-mod pic 9.
 
+       01  saldo-nuevo pic s9(7)v99.
+
+       01  nom-busqueda pic x(20).
+       01  long-busqueda pic 99.
+       01  i-busqueda pic 99.
+       01  flag-coincide pic 9.
+       01  flag-encontro pic 9.
+
+       01  aud-fecha-hora pic x(14).
+       01  aud-operacion pic x(13).
+       01  aud-valor-antes pic x(27).
+       01  aud-valor-despues pic x(27).
+       01  flag-auditoria-abierta pic 9 value 0.
+
+       01  flag-batch pic 9.
+       01  cant-cargados pic 999 value 0.
+       01  cant-duplicados pic 999 value 0.
+
+       01  nuevo-cod-check pic 999.
+       01  nuevo-nom-check pic x(20).
+       01  flag-nombre-dup pic 9.
+       01  flag-cancelar-alta pic 9 value 0.
+
+       01  cont-listado pic 99 value 0.
+       01  tecla-continuar pic x.
+
+       01  ws-operador-id pic x(10).
+       01  ws-pass-ingresada pic x(10).
+       01  flag-login pic 9.
+       01  intentos-login pic 9 value 0.
+       01  flag-oper pic 9.
+
+       01  ws-fecha-hoy.
+           03 ws-anio pic 9999.
+           03 ws-mes pic 99.
+           03 ws-dia pic 99.
+
+       01  est-titulo.
+           03 filler pic x(25) value spaces.
+           03 filler pic x(30) value
+               "ESTADO DE CUENTA DEL SOCIO".
+           03 filler pic x(25) value spaces.
+
+       01  est-fecha-lin.
+           03 filler pic x(10) value "Fecha: ".
+           03 l-dia pic 99.
+           03 filler pic x value "/".
+           03 l-mes pic 99.
+           03 filler pic x value "/".
+           03 l-anio pic 9999.
+
+       01  est-datos-lin.
+           03 filler pic x(10) value "Socio: ".
+           03 l-est-cod pic zz9.
+           03 filler pic x(3) value " - ".
+           03 l-est-nom pic x(20).
+
+       01  est-saldo-lin.
+           03 filler pic x(10) value "Saldo: $".
+           03 l-est-saldo pic zzz,zz9.99.
+
+       01  est-estado-lin.
+           03 filler pic x(10) value "Estado: ".
+           03 l-est-estado pic x(10).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM 100-INICIO.
-            PERFORM WITH TEST AFTER UNTIL opc-menu = 6
-               PERFORM 200-MOSTRAR-MENU
-               PERFORM 250-PEDIR-OPCION
-               EVALUATE opc-menu
-                   WHEN 1
-                       PERFORM 300-ALTA
-                   WHEN 2
-                       PERFORM 400-BAJA
-                   WHEN 3
-                       PERFORM 500-MODIFICACION
-                   WHEN 4
-                       PERFORM 600-CONSULTA
-                   WHEN 5
-                       PERFORM 700-CONSULTA-UNICA
-               END-EVALUATE
-            END-PERFORM.
-            PERFORM 900-FIN.
+            PERFORM 050-LOGIN-OPERADOR.
+            IF flag-login = 1
+               PERFORM 100-INICIO
+               PERFORM WITH TEST AFTER UNTIL opc-menu = 11
+                  PERFORM 200-MOSTRAR-MENU
+                  PERFORM 250-PEDIR-OPCION
+                  EVALUATE opc-menu
+                      WHEN 1
+                          PERFORM 300-ALTA
+                      WHEN 2
+                          PERFORM 400-BAJA
+                      WHEN 3
+                          PERFORM 500-MODIFICACION
+                      WHEN 4
+                          PERFORM 600-CONSULTA
+                      WHEN 5
+                          PERFORM 700-CONSULTA-UNICA
+                      WHEN 6
+                          PERFORM 800-BUSCAR-NOMBRE
+                      WHEN 7
+                          PERFORM 450-REACTIVAR
+                      WHEN 8
+                          PERFORM 850-EXPORTAR-CSV
+                      WHEN 9
+                          PERFORM 900-ALTA-MASIVA
+                      WHEN 10
+                          PERFORM 750-IMPRIMIR-ESTADO
+                  END-EVALUATE
+               END-PERFORM
+               PERFORM 900-FIN
+            END-IF.
             STOP RUN.
 
+           050-LOGIN-OPERADOR.
+               MOVE 0 TO flag-login.
+               MOVE 0 TO intentos-login.
+               PERFORM UNTIL (flag-login = 1) OR (intentos-login >= 3)
+                   DISPLAY "Ingrese usuario operador:"
+                   ACCEPT ws-operador-id
+                   DISPLAY "Ingrese contrasena:"
+                   ACCEPT ws-pass-ingresada
+                   PERFORM 060-VALIDAR-CREDENCIALES
+                   ADD 1 TO intentos-login
+                   IF flag-login = 0
+                       DISPLAY "Usuario o contrasena incorrectos"
+                   END-IF
+               END-PERFORM.
+               IF flag-login = 0
+                   DISPLAY "Demasiados intentos fallidos - "
+                       "Acceso denegado"
+               END-IF.
+
+           060-VALIDAR-CREDENCIALES.
+               MOVE 0 TO flag-login.
+               OPEN INPUT OPERADORES.
+               MOVE 1 TO flag-oper.
+               PERFORM UNTIL flag-oper = 0
+                   READ OPERADORES AT END
+                       MOVE 0 TO flag-oper
+                   NOT AT END
+                       IF (oper-id = ws-operador-id) AND
+                          (oper-pass = ws-pass-ingresada)
+                           MOVE 1 TO flag-login
+                           MOVE 0 TO flag-oper
+                       END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE OPERADORES.
+
            100-INICIO.
                DISPLAY "EL ABM 30000".
 
@@ -70,11 +223,16 @@
                DISPLAY "3 - MODIFICACION".
                DISPLAY "4 - VER TODO".
                DISPLAY "5 - VER USUARIO".
-               DISPLAY "6 - SALIR".
+               DISPLAY "6 - BUSCAR POR NOMBRE".
+               DISPLAY "7 - REACTIVAR SOCIO DADO DE BAJA".
+               DISPLAY "8 - EXPORTAR A CSV".
+               DISPLAY "9 - ALTA MASIVA DESDE ARCHIVO".
+               DISPLAY "10 - IMPRIMIR ESTADO DE CUENTA".
+               DISPLAY "11 - SALIR".
 
            250-PEDIR-OPCION.
                ACCEPT opc-menu.
-               PERFORM UNTIL (opc-menu >= 1) OR (opc-menu <= 6)
+               PERFORM UNTIL (opc-menu >= 1) OR (opc-menu <= 11)
                    DISPLAY "Opcion Invalida"
                    PERFORM 200-MOSTRAR-MENU
                    ACCEPT opc-menu
@@ -85,13 +243,17 @@
                PERFORM 320-INGRESO.
                PERFORM UNTIL cod-aux = 0
                    PERFORM 330-INGRESO-RESTO
-                   PERFORM 340-PROCESO
+                   IF flag-cancelar-alta = 0
+                       PERFORM 340-PROCESO
+                   END-IF
                    PERFORM 320-INGRESO
                END-PERFORM.
                PERFORM 350-FIN.
 
            310-INICIO.
                OPEN I-O SOCIOS.
+               OPEN EXTEND AUDITORIA.
+               MOVE 1 TO flag-auditoria-abierta.
 
            320-INGRESO.
                DISPLAY "Ingrese codigo del socio. 0 para fin."
@@ -109,15 +271,69 @@
            330-INGRESO-RESTO.
                DISPLAY "Ingrese nombre del socio."
                ACCEPT soc-nom.
-               DISPLAY "Ingrese saldo del socio."
-               ACCEPT soc-saldo.
+               PERFORM 325-VALIDAR-NOMBRE-DUPLICADO.
+               IF flag-cancelar-alta = 0
+                   DISPLAY "Ingrese saldo del socio."
+                   ACCEPT soc-saldo
+                   SET soc-activo TO TRUE
+               END-IF.
+
+           325-VALIDAR-NOMBRE-DUPLICADO.
+               MOVE 0 TO flag-cancelar-alta.
+               MOVE soc-cod TO nuevo-cod-check.
+               MOVE soc-nom TO nuevo-nom-check.
+               MOVE 0 TO flag-nombre-dup.
+               MOVE LOW-VALUES TO soc-cod.
+               START SOCIOS KEY IS NOT LESS THAN soc-cod
+                   INVALID KEY
+                       MOVE 1 TO flag-soc
+                   NOT INVALID KEY
+                       MOVE 0 TO flag-soc
+               END-START.
+               PERFORM UNTIL flag-soc = 1
+                   READ SOCIOS NEXT AT END
+                       MOVE 1 TO flag-soc
+                   NOT AT END
+                       IF soc-cod <> nuevo-cod-check
+                           AND FUNCTION UPPER-CASE(soc-nom) =
+                               FUNCTION UPPER-CASE(nuevo-nom-check)
+                           MOVE 1 TO flag-nombre-dup
+                           MOVE 1 TO flag-soc
+                       END-IF
+                   END-READ
+               END-PERFORM.
+               MOVE nuevo-cod-check TO soc-cod.
+               MOVE nuevo-nom-check TO soc-nom.
+               IF flag-nombre-dup = 1
+                   DISPLAY "Ya existe un socio registrado con el "
+                       "nombre '", FUNCTION TRIM(nuevo-nom-check), "'."
+                   DISPLAY "Confirma el alta de todos modos? "
+                       "1-Si, 2-No"
+                   ACCEPT flag-mod
+                   PERFORM UNTIL (flag-mod = 1) OR (flag-mod = 2)
+                       DISPLAY "Opcion Invalida"
+                       ACCEPT flag-mod
+                   END-PERFORM
+                   IF flag-mod = 2
+                       MOVE 1 TO flag-cancelar-alta
+                   END-IF
+               END-IF.
 
            340-PROCESO.
                WRITE soc-reg INVALID KEY
-                   DISPLAY "ERROR Grabacion impedida".
+                   DISPLAY "ERROR Grabacion impedida"
+               NOT INVALID KEY
+                   MOVE "ALTA" TO aud-operacion
+                   MOVE SPACES TO aud-valor-antes
+                   MOVE soc-nom TO aud-valor-despues
+                   PERFORM 950-GRABAR-AUDITORIA.
 
            350-FIN.
                CLOSE SOCIOS.
+               IF flag-auditoria-abierta = 1
+                   CLOSE AUDITORIA
+                   MOVE 0 TO flag-auditoria-abierta
+               END-IF.
 
       *************************************************************************
            400-BAJA.
@@ -135,12 +351,26 @@
                MOVE cod-aux TO soc-cod.
 
            440-PROCESO-BAJA.
-               PERFORM 441-VERIFICAR-BAJA.
-               IF (flagBaja = 1)
-                   DELETE SOCIOS INVALID KEY
-                       DISPLAY "ERROR Borrado Impedido"
-                               NOT INVALID KEY
-                       DISPLAY "BORRADO EXITOSO - Socio ", cod-aux.
+               READ SOCIOS INVALID KEY
+                   DISPLAY "Socio Inexistente"
+               NOT INVALID KEY
+                   IF soc-baja
+                       DISPLAY "El Socio ", cod-aux, " ya esta de baja"
+                   ELSE
+                       PERFORM 441-VERIFICAR-BAJA
+                       IF (flagBaja = 1)
+                           SET soc-baja TO TRUE
+                           REWRITE soc-reg INVALID KEY
+                               DISPLAY "ERROR Borrado Impedido"
+                           NOT INVALID KEY
+                               DISPLAY "BAJA EXITOSA - Socio ", cod-aux
+                               MOVE "BAJA" TO aud-operacion
+                               MOVE "ACTIVO" TO aud-valor-antes
+                               MOVE "BAJA" TO aud-valor-despues
+                               PERFORM 950-GRABAR-AUDITORIA
+                       END-IF
+                   END-IF
+               END-READ.
                MOVE 0 TO flagBaja.
 
            441-VERIFICAR-BAJA.
@@ -153,6 +383,43 @@
                    ACCEPT flagBaja
                END-PERFORM.
 
+      *************************************************************************
+           450-REACTIVAR.
+               PERFORM 310-INICIO.
+               PERFORM 460-INGRESO-REACTIVAR.
+               PERFORM UNTIL cod-aux = 0
+                   PERFORM 470-PROCESO-REACTIVAR
+                   PERFORM 460-INGRESO-REACTIVAR
+               END-PERFORM.
+               PERFORM 350-FIN.
+
+           460-INGRESO-REACTIVAR.
+               DISPLAY "Ingrese cod. del socio a reactivar, 0 para fin."
+               ACCEPT cod-aux.
+               MOVE cod-aux TO soc-cod.
+
+           470-PROCESO-REACTIVAR.
+               IF cod-aux <> 0
+                   READ SOCIOS INVALID KEY
+                       DISPLAY "Socio Inexistente"
+                   NOT INVALID KEY
+                       IF soc-activo
+                           DISPLAY "El Socio ", cod-aux,
+                               " ya esta activo"
+                       ELSE
+                           SET soc-activo TO TRUE
+                           REWRITE soc-reg INVALID KEY
+                               DISPLAY "ERROR Reactivacion Impedida"
+                           NOT INVALID KEY
+                               DISPLAY "REACTIVADO - Socio ", cod-aux
+                               MOVE "REACTIVAR" TO aud-operacion
+                               MOVE "BAJA" TO aud-valor-antes
+                               MOVE "ACTIVO" TO aud-valor-despues
+                               PERFORM 950-GRABAR-AUDITORIA
+                       END-IF
+                   END-READ
+               END-IF.
+
       *************************************************************************
 
            500-MODIFICACION.
@@ -204,8 +471,12 @@
                    ACCEPT flag-mod
                END-PERFORM.
                IF (flag-mod = 1)
+                   MOVE "MODIF-NOMBRE" TO aud-operacion
+                   MOVE soc-nom TO aud-valor-antes
                    MOVE nom-aux TO soc-nom
+                   MOVE soc-nom TO aud-valor-despues
                    REWRITE soc-reg
+                   PERFORM 950-GRABAR-AUDITORIA
                END-IF.
 
            542-CAMBIAR-SALDO.
@@ -220,8 +491,23 @@
                    ACCEPT flag-mod
                END-PERFORM.
                IF (flag-mod = 1)
-                   COMPUTE soc-saldo = soc-saldo + saldo-aux
-                   REWRITE soc-reg
+                   COMPUTE saldo-nuevo = soc-saldo + saldo-aux
+                   IF saldo-nuevo < 0
+                       DISPLAY "ERROR: esa operacion dejaria el saldo "
+                           "en ", saldo-nuevo, " - operacion cancelada"
+                   ELSE IF saldo-nuevo > 999999.99
+                       DISPLAY "ERROR: esa operacion dejaria el saldo "
+                           "en ", saldo-nuevo,
+                           " - excede el maximo representable, "
+                           "operacion cancelada"
+                   ELSE
+                       MOVE "MODIF-SALDO" TO aud-operacion
+                       MOVE soc-saldo TO aud-valor-antes
+                       MOVE saldo-nuevo TO soc-saldo
+                       MOVE soc-saldo TO aud-valor-despues
+                       REWRITE soc-reg
+                       PERFORM 950-GRABAR-AUDITORIA
+                   END-IF
                END-IF.
 
            543-CAMBIAR-AMBOS.
@@ -241,12 +527,20 @@
            610-INICIO-CONSULTA.
                OPEN INPUT SOCIOS.
                MOVE 1 TO flag-soc.
+               MOVE 0 TO cont-listado.
 
            620-TRAIGO.
                READ SOCIOS AT END MOVE 0 TO flag-soc.
 
            640-PROCESO-CONSULTA.
-               DISPLAY soc-cod, " - ", soc-nom, " - $", soc-saldo.
+               DISPLAY soc-cod, " - ", soc-nom, " - $", soc-saldo,
+                   " - ", soc-estado.
+               ADD 1 TO cont-listado.
+               IF cont-listado >= 20
+                   DISPLAY "-- Presione ENTER para continuar --"
+                   ACCEPT tecla-continuar
+                   MOVE 0 TO cont-listado
+               END-IF.
 
       *************************************************************************
 
@@ -276,10 +570,182 @@
                READ SOCIOS INVALID KEY
                                DISPLAY "Socio Inexistente"
                            NOT INVALID KEY
-                     DISPLAY soc-cod, " - ", soc-nom, " - $", soc-saldo.
+                     DISPLAY soc-cod, " - ", soc-nom, " - $", soc-saldo,
+                         " - ", soc-estado.
+
+
+
+
+      *************************************************************************
+           750-IMPRIMIR-ESTADO.
+               PERFORM 610-INICIO-CONSULTA.
+               OPEN OUTPUT ESTADO-CUENTA.
+               PERFORM 720-INGRESE-NUM-BUSQUEDA.
+               PERFORM UNTIL cod-aux = 0
+                   PERFORM 760-BUSCAR-E-IMPRIMIR
+                   PERFORM 720-INGRESE-NUM-BUSQUEDA
+               END-PERFORM.
+               CLOSE ESTADO-CUENTA.
+               PERFORM 350-FIN.
+
+           760-BUSCAR-E-IMPRIMIR.
+               READ SOCIOS INVALID KEY
+                   DISPLAY "Socio Inexistente"
+               NOT INVALID KEY
+                   PERFORM 770-GENERAR-HOJA
+               END-READ.
+
+           770-GENERAR-HOJA.
+               ACCEPT ws-fecha-hoy FROM DATE YYYYMMDD.
+               MOVE ws-dia TO l-dia.
+               MOVE ws-mes TO l-mes.
+               MOVE ws-anio TO l-anio.
+               MOVE SPACES TO est-lin.
+               WRITE est-lin FROM est-titulo AFTER ADVANCING PAGE.
+               MOVE SPACES TO est-lin.
+               WRITE est-lin AFTER ADVANCING 2 LINES.
+               WRITE est-lin FROM est-fecha-lin AFTER ADVANCING 1 LINE.
+               WRITE est-lin AFTER ADVANCING 2 LINES.
+               MOVE soc-cod TO l-est-cod.
+               MOVE soc-nom TO l-est-nom.
+               WRITE est-lin FROM est-datos-lin AFTER ADVANCING 1 LINE.
+               MOVE soc-saldo TO l-est-saldo.
+               WRITE est-lin FROM est-saldo-lin AFTER ADVANCING 1 LINE.
+               IF soc-activo
+                   MOVE "ACTIVO" TO l-est-estado
+               ELSE
+                   MOVE "BAJA" TO l-est-estado
+               END-IF.
+               WRITE est-lin FROM est-estado-lin
+                   AFTER ADVANCING 1 LINE.
+               DISPLAY "Estado de cuenta impreso en "
+                   "..\estadoCuenta.txt".
+
+      *************************************************************************
+           800-BUSCAR-NOMBRE.
+               PERFORM 610-INICIO-CONSULTA.
+               PERFORM 810-INGRESE-NOMBRE.
+               PERFORM UNTIL nom-busqueda = SPACES
+                   MOVE 0 TO flag-encontro
+                   PERFORM 620-TRAIGO
+                   PERFORM UNTIL flag-soc = 0
+                       PERFORM 830-COMPARAR-NOMBRE
+                       PERFORM 620-TRAIGO
+                   END-PERFORM
+                   IF flag-encontro = 0
+                       DISPLAY "No se encontraron socios con ese nombre"
+                   END-IF
+                   PERFORM 610-INICIO-CONSULTA
+                   PERFORM 810-INGRESE-NOMBRE
+               END-PERFORM.
+               PERFORM 350-FIN.
 
+           810-INGRESE-NOMBRE.
+               DISPLAY "Ingrese nombre o parte del nombre a buscar."
+               DISPLAY "Enter en blanco para fin."
+               ACCEPT nom-busqueda.
+               COMPUTE long-busqueda =
+                   FUNCTION LENGTH(FUNCTION TRIM(nom-busqueda)).
+
+           830-COMPARAR-NOMBRE.
+               MOVE 0 TO flag-coincide.
+               IF long-busqueda > 0
+                   PERFORM VARYING i-busqueda FROM 1 BY 1
+                       UNTIL i-busqueda > (21 - long-busqueda)
+                       OR flag-coincide = 1
+                       IF FUNCTION UPPER-CASE
+                           (soc-nom(i-busqueda:long-busqueda)) =
+                           FUNCTION UPPER-CASE
+                           (nom-busqueda(1:long-busqueda))
+                           MOVE 1 TO flag-coincide
+                       END-IF
+                   END-PERFORM
+               END-IF.
+               IF flag-coincide = 1
+                   MOVE 1 TO flag-encontro
+                   DISPLAY soc-cod, " - ", soc-nom, " - $", soc-saldo
+               END-IF.
 
+      *************************************************************************
+           850-EXPORTAR-CSV.
+               OPEN INPUT SOCIOS.
+               OPEN OUTPUT SOCIOS-CSV.
+               MOVE "COD,NOMBRE,SALDO,ESTADO" TO csv-reg.
+               WRITE csv-reg.
+               MOVE 1 TO flag-soc.
+               PERFORM 620-TRAIGO.
+               PERFORM UNTIL flag-soc = 0
+                   PERFORM 860-LINEA-CSV
+                   PERFORM 620-TRAIGO
+               END-PERFORM.
+               CLOSE SOCIOS.
+               CLOSE SOCIOS-CSV.
+               DISPLAY "Exportacion finalizada: ..\socios.csv".
+
+           860-LINEA-CSV.
+               STRING soc-cod       DELIMITED BY SIZE
+                      ","           DELIMITED BY SIZE
+                      FUNCTION TRIM(soc-nom) DELIMITED BY SIZE
+                      ","           DELIMITED BY SIZE
+                      soc-saldo     DELIMITED BY SIZE
+                      ","           DELIMITED BY SIZE
+                      soc-estado    DELIMITED BY SIZE
+                      INTO csv-reg.
+               WRITE csv-reg.
 
+      *************************************************************************
+           900-ALTA-MASIVA.
+               MOVE 0 TO cant-cargados.
+               MOVE 0 TO cant-duplicados.
+               OPEN INPUT ALTAS-BATCH.
+               OPEN I-O SOCIOS.
+               OPEN EXTEND AUDITORIA.
+               PERFORM 910-LEER-BATCH.
+               PERFORM UNTIL flag-batch = 0
+                   PERFORM 920-PROCESAR-BATCH
+                   PERFORM 910-LEER-BATCH
+               END-PERFORM.
+               CLOSE ALTAS-BATCH.
+               CLOSE SOCIOS.
+               CLOSE AUDITORIA.
+               DISPLAY "Alta masiva finalizada. Cargados: ",
+                   cant-cargados, " Duplicados omitidos: ",
+                   cant-duplicados.
+
+           910-LEER-BATCH.
+               MOVE 1 TO flag-batch.
+               READ ALTAS-BATCH AT END MOVE 0 TO flag-batch.
+
+           920-PROCESAR-BATCH.
+               MOVE batch-cod TO cod-aux.
+               MOVE batch-cod TO soc-cod.
+               READ SOCIOS NOT INVALID KEY
+                   DISPLAY "Socio ", batch-cod, " ya existe - omitido"
+                   ADD 1 TO cant-duplicados
+               INVALID KEY
+                   MOVE batch-nom TO soc-nom
+                   MOVE batch-saldo TO soc-saldo
+                   SET soc-activo TO TRUE
+                   PERFORM 340-PROCESO
+                   ADD 1 TO cant-cargados
+               END-READ.
+
+      *************************************************************************
+           950-GRABAR-AUDITORIA.
+               MOVE FUNCTION CURRENT-DATE(1:14) TO aud-fecha-hora.
+               STRING aud-fecha-hora    DELIMITED BY SIZE
+                      " | OPER: "       DELIMITED BY SIZE
+                      FUNCTION TRIM(ws-operador-id) DELIMITED BY SIZE
+                      " | SOCIO "       DELIMITED BY SIZE
+                      cod-aux           DELIMITED BY SIZE
+                      " | "             DELIMITED BY SIZE
+                      aud-operacion     DELIMITED BY SIZE
+                      " | ANTES: "      DELIMITED BY SIZE
+                      aud-valor-antes   DELIMITED BY SIZE
+                      " | DESPUES: "    DELIMITED BY SIZE
+                      aud-valor-despues DELIMITED BY SIZE
+                      INTO aud-reg.
+               WRITE aud-reg.
 
       *************************************************************************
            900-FIN.
