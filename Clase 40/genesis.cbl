@@ -21,6 +21,7 @@
            03 soc-cod pic 999.
            03 soc-nom pic x(20).
            03 soc-saldo pic 9(6)v99.
+           03 soc-estado pic x.
        WORKING-STORAGE SECTION.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
