@@ -11,6 +11,7 @@
        FILE-CONTROL.
            SELECT ARCH-TRANS ASSIGN TO "..\transacciones.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARCH-TRANS.
@@ -21,6 +22,7 @@
            03 tr-det-tipo pic x.
            03 tr-det-socio pic 9999.
            03 tr-det-importe pic s9(7)v99.
+
        WORKING-STORAGE SECTION.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
