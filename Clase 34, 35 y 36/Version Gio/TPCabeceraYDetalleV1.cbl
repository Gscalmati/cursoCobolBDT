@@ -14,6 +14,10 @@
 
            SELECT ARCH-TRANS-ACTUAL ASSIGN TO nombreFecha
            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-RECHAZOS ASSIGN TO
+           "..\transaccionesRechazos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ARCH-TRANS.
@@ -28,20 +32,116 @@
        FD  ARCH-TRANS-ACTUAL.
        01  tra-reg.
            03 tra-socio pic 9999.
-           03 tra-importe pic s9(8)v99.
+           03 tra-importe pic s9(9)v99.
+
+       FD  TRANS-RECHAZOS.
+       01  rech-trans-reg pic x(60).
 
        WORKING-STORAGE SECTION.
            01 nombreFecha pic x(31).
            01 flag-transac pic 9 value 1.
+           01 flag-fecha-encontrada pic x.
            01 ing-fecha pic 9(8).
            01 socioAnterior pic 9999.
            01 totalSocio pic s9(8)v99.
+           01 modo-proceso pic 9.
+           01 ws-fecha-desde pic 9(8).
+           01 ws-fecha-hasta pic 9(8).
+           01 ws-dia-juliano pic 9(7).
+           01 ws-dia-final pic 9(7).
+           01 cant-registros-dia pic 9(5).
+           01 ws-suma-importe-dia pic s9(9)v99.
+           01 flag-val pic 9.
+           01 flag-hubo-cabecera pic x value "N".
+           01 cant-huerfanos pic 9(5) value 0.
+           01 cant-validos pic 9(5) value 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO-GENERAL.
-            PERFORM 150-INGRESO-FECHA.
-            PERFORM 200-LEER-TRANSAC.
-            PERFORM UNTIL (flag-transac = 0)
+            PERFORM 105-VALIDAR-ARCHIVO.
+            PERFORM 140-INGRESO-MODO.
+            MOVE FUNCTION INTEGER-OF-DATE(ws-fecha-desde)
+                TO ws-dia-juliano.
+            MOVE FUNCTION INTEGER-OF-DATE(ws-fecha-hasta)
+                TO ws-dia-final.
+            PERFORM UNTIL ws-dia-juliano > ws-dia-final
+                MOVE FUNCTION DATE-OF-INTEGER(ws-dia-juliano)
+                    TO ing-fecha
+                PERFORM 160-PROCESAR-FECHA-ACTUAL
+                ADD 1 TO ws-dia-juliano
+            END-PERFORM.
+            PERFORM 900-FIN-GENERAL.
+
+       STOP RUN.
+
+       100-INICIO-GENERAL.
+           OPEN INPUT ARCH-TRANS.
+
+       105-VALIDAR-ARCHIVO.
+           OPEN OUTPUT TRANS-RECHAZOS.
+           MOVE "N" TO flag-hubo-cabecera.
+           MOVE 1 TO flag-val.
+           PERFORM 906-LEER-VAL.
+           PERFORM UNTIL flag-val = 0
+               IF tr-cab-tipo = "C"
+                   MOVE "S" TO flag-hubo-cabecera
+                   ADD 1 TO cant-validos
+               ELSE
+                   IF flag-hubo-cabecera = "S"
+                       ADD 1 TO cant-validos
+                   ELSE
+                       ADD 1 TO cant-huerfanos
+                       PERFORM 907-GRABAR-RECHAZO
+                   END-IF
+               END-IF
+               PERFORM 906-LEER-VAL
+           END-PERFORM.
+           CLOSE TRANS-RECHAZOS.
+           CLOSE ARCH-TRANS.
+           OPEN INPUT ARCH-TRANS.
+           DISPLAY "Validacion de integridad: ", cant-validos,
+               " registros validos, ", cant-huerfanos,
+               " huerfanos rechazados".
+
+       906-LEER-VAL.
+           READ ARCH-TRANS AT END MOVE 0 TO flag-val.
+
+       907-GRABAR-RECHAZO.
+           MOVE SPACES TO rech-trans-reg.
+           STRING "DETALLE HUERFANO: socio " DELIMITED BY SIZE
+                  tr-det-socio               DELIMITED BY SIZE
+                  " importe "                DELIMITED BY SIZE
+                  tr-det-importe             DELIMITED BY SIZE
+                  INTO rech-trans-reg.
+           WRITE rech-trans-reg.
+
+       140-INGRESO-MODO.
+           DISPLAY "Procesar: 1-Una sola fecha  2-Rango de fechas".
+           ACCEPT modo-proceso.
+           PERFORM UNTIL modo-proceso = 1 OR modo-proceso = 2
+               DISPLAY "Opcion invalida"
+               ACCEPT modo-proceso
+           END-PERFORM.
+           IF modo-proceso = 1
+               DISPLAY "Ingrese fecha bajo este formato 'AAAAMMDD'"
+               ACCEPT ws-fecha-desde
+               MOVE ws-fecha-desde TO ws-fecha-hasta
+           ELSE
+               DISPLAY "Ingrese fecha DESDE 'AAAAMMDD'"
+               ACCEPT ws-fecha-desde
+               DISPLAY "Ingrese fecha HASTA 'AAAAMMDD'"
+               ACCEPT ws-fecha-hasta
+           END-IF.
+
+       160-PROCESAR-FECHA-ACTUAL.
+           CLOSE ARCH-TRANS.
+           OPEN INPUT ARCH-TRANS.
+           MOVE 1 TO flag-transac.
+           MOVE 0 TO cant-registros-dia.
+           MOVE 0 TO ws-suma-importe-dia.
+           PERFORM 180-CREAR-ARCH.
+           PERFORM 200-LEER-TRANSAC.
+           PERFORM UNTIL (flag-transac = 0)
                PERFORM 250-BUSCO-FECHA
                PERFORM UNTIL
                (flag-transac = 0) or (tr-cab-tipo = "C")
@@ -55,18 +155,10 @@
                    PERFORM 500-FIN-SOCIO
                END-PERFORM
                PERFORM 600-FIN-FECHA
-            END-PERFORM
-            PERFORM 900-FIN-GENERAL.
-
-       STOP RUN.
-
-       100-INICIO-GENERAL.
-           OPEN INPUT ARCH-TRANS.
-
-       150-INGRESO-FECHA.
-           DISPLAY "Ingrese fecha bajo este formato 'AAAAMMDD'".
-           ACCEPT ing-fecha.
-           PERFORM 180-CREAR-ARCH.
+           END-PERFORM.
+           PERFORM 650-GRABAR-TRAILER-DIA.
+           CLOSE ARCH-TRANS-ACTUAL.
+           DISPLAY "Archivo generado para fecha: ", ing-fecha.
 
            180-CREAR-ARCH.
                STRING "..\transaccionesDia" DELIMITED BY SIZE
@@ -81,16 +173,24 @@
            DISPLAY tr-cab-reg.
 
        250-BUSCO-FECHA.
-           PERFORM UNTIL (flag-transac = 0) and (tr-cab-tipo = "C")
-               PERFORM 200-LEER-TRANSAC
+           MOVE "N" TO flag-fecha-encontrada.
+           PERFORM UNTIL (flag-transac = 0) OR
+                   (flag-fecha-encontrada = "S")
+               PERFORM UNTIL (flag-transac = 0) OR (tr-cab-tipo = "C")
+                   PERFORM 200-LEER-TRANSAC
+               END-PERFORM
+               IF flag-transac NOT = 0
+                   IF (tr-cab-fecha = ing-fecha)
+                       MOVE "S" TO flag-fecha-encontrada
+                       PERFORM 200-LEER-TRANSAC
+                   ELSE
+                       PERFORM 200-LEER-TRANSAC
+                   END-IF
+               END-IF
            END-PERFORM.
-           IF (tr-cab-fecha = ing-fecha)
-              PERFORM 200-LEER-TRANSAC
-           ELSE
-               PERFORM 250-BUSCO-FECHA
+           IF (flag-transac = 0) AND (flag-fecha-encontrada NOT = "S")
+               DISPLAY "No se encontro registro"
            END-IF.
-           IF (flag-transac = 0)
-               DISPLAY "No se encontro registro".
 
        300-INICIO-SOCIO.
            MOVE 0 TO totalSocio.
@@ -103,8 +203,21 @@
            MOVE socioAnterior TO tra-socio.
            MOVE totalSocio TO tra-importe.
            WRITE tra-reg.
+           ADD 1 TO cant-registros-dia.
+           ADD totalSocio TO ws-suma-importe-dia.
 
        600-FIN-FECHA.
 
+       650-GRABAR-TRAILER-DIA.
+           MOVE 9999 TO tra-socio.
+           MOVE cant-registros-dia TO tra-importe.
+           WRITE tra-reg.
+           MOVE 9998 TO tra-socio.
+           MOVE ws-suma-importe-dia TO tra-importe.
+           WRITE tra-reg.
+           DISPLAY "Total registros del dia: ", cant-registros-dia.
+           DISPLAY "Suma de importes del dia: ", ws-suma-importe-dia.
+
        900-FIN-GENERAL.
+           CLOSE ARCH-TRANS.
        END PROGRAM YOUR-PROGRAM-NAME.
