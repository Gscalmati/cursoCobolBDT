@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios ASSIGN TO "..\socios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS soc-cod
+               ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  socios.
+       01  soc-reg.
+           03 soc-cod pic 999.
+           03 soc-nom pic x(10).
+       WORKING-STORAGE SECTION.
+
+       01  flag-soc pic 9.
+       01  cod-random pic 999.
+       01  cant-secuenciales pic 9(5) value 0.
+       01  cant-coincidentes pic 9(5) value 0.
+       01  cant-faltantes pic 9(5) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-RECORRER-SECUENCIAL.
+            PERFORM 500-FIN.
+            PERFORM 600-MOSTRAR-RESULTADO.
+            STOP RUN.
+
+           100-INICIO.
+               OPEN INPUT SOCIOS.
+               MOVE 1 TO flag-soc.
+
+           200-RECORRER-SECUENCIAL.
+               PERFORM 210-LEER-SECUENCIAL.
+               PERFORM UNTIL flag-soc = 0
+                   ADD 1 TO cant-secuenciales
+                   PERFORM 220-VERIFICAR-POR-CLAVE
+                   PERFORM 210-LEER-SECUENCIAL
+               END-PERFORM.
+
+           210-LEER-SECUENCIAL.
+               READ SOCIOS NEXT RECORD AT END MOVE 0 TO flag-soc.
+
+           220-VERIFICAR-POR-CLAVE.
+               MOVE soc-cod TO cod-random.
+               PERFORM 230-LEER-POR-CLAVE.
+
+           230-LEER-POR-CLAVE.
+               MOVE cod-random TO soc-cod.
+               READ SOCIOS KEY IS soc-cod INVALID KEY
+                   ADD 1 TO cant-faltantes
+                   DISPLAY "INCONSISTENCIA: socio " cod-random
+                       " presente en recorrido secuencial pero"
+                       " no accesible por clave"
+               NOT INVALID KEY
+                   ADD 1 TO cant-coincidentes
+               END-READ.
+
+           500-FIN.
+               CLOSE SOCIOS.
+
+           600-MOSTRAR-RESULTADO.
+               DISPLAY "Verificacion de integridad de socios.dat".
+               DISPLAY "Registros leidos secuencialmente: "
+                   cant-secuenciales.
+               DISPLAY "Registros verificados por clave: "
+                   cant-coincidentes.
+               DISPLAY "Inconsistencias detectadas: " cant-faltantes.
+               IF cant-faltantes = 0
+                   DISPLAY "Archivo consistente."
+               ELSE
+                   DISPLAY "Archivo INCONSISTENTE, revisar detalle."
+               END-IF.
+       END PROGRAM YOUR-PROGRAM-NAME.
