@@ -12,7 +12,8 @@
            SELECT socios ASSIGN TO "..\socios.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS soc-cod.
+               RECORD KEY IS soc-cod
+               ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
        DATA DIVISION.
        FILE SECTION.
        FD  socios.
@@ -22,6 +23,7 @@
        WORKING-STORAGE SECTION.
 
        01  cod-aux pic 999.
+       01  modo-busqueda pic x.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -39,15 +41,35 @@
 
 
            200-INGRESE-NUM.
-               DISPLAY "Ingrese numero del socio a leer. 0 para FIN"
-               ACCEPT cod-aux.
-               MOVE cod-aux TO soc-cod.
+               DISPLAY "Buscar por Codigo (C) o por Nombre (N)?"
+               DISPLAY "0 para FIN"
+               ACCEPT modo-busqueda.
+               IF modo-busqueda = "0"
+                   MOVE 0 TO cod-aux
+               ELSE
+                   MOVE 1 TO cod-aux
+                   IF modo-busqueda = "N" OR modo-busqueda = "n"
+                       DISPLAY "Ingrese nombre del socio a leer."
+                       ACCEPT soc-nom
+                   ELSE
+                       DISPLAY "Ingrese numero del socio a leer."
+                       ACCEPT cod-aux
+                       MOVE cod-aux TO soc-cod
+                   END-IF
+               END-IF.
 
            400-PROCESO.
-               READ SOCIOS INVALID KEY
-                               DISPLAY "Soc Inexistente"
-                           NOT INVALID KEY
-                               DISPLAY soc-cod, " - ", soc-nom.
+               IF modo-busqueda = "N" OR modo-busqueda = "n"
+                   READ SOCIOS KEY IS soc-nom INVALID KEY
+                                   DISPLAY "Soc Inexistente"
+                               NOT INVALID KEY
+                                   DISPLAY soc-cod, " - ", soc-nom
+               ELSE
+                   READ SOCIOS INVALID KEY
+                                   DISPLAY "Soc Inexistente"
+                               NOT INVALID KEY
+                                   DISPLAY soc-cod, " - ", soc-nom
+               END-IF.
 
            500-FIN.
                CLOSE SOCIOS.
