@@ -12,7 +12,8 @@
            SELECT socios ASSIGN TO "..\socios.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS soc-cod.
+               RECORD KEY IS soc-cod
+               ALTERNATE RECORD KEY IS soc-nom WITH DUPLICATES.
        DATA DIVISION.
        FILE SECTION.
        FD  socios.
