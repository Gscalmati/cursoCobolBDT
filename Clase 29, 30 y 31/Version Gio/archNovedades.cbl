@@ -11,7 +11,7 @@
        FILE-CONTROL.
       *    Asi seleccionamos un archivo SECUENCIAL
            SELECT NOVEDADES ASSIGN TO
-           "..\novedades.dat".
+           "..\NOVEDADES.txt".
       *    Si uno no configura la ORGANIZACION, se toma como SECUENCIAL
        DATA DIVISION.
        FILE SECTION.
@@ -21,18 +21,25 @@
            03 nov-mov pic x.
            03 nov-nombre pic x(20).
            03 nov-importe pic s9(7)v99.
+           03 nov-socio-destino pic 9999.
 
        WORKING-STORAGE SECTION.
        01  cont pic 999.
        01  opcion pic 9.
+       01  tabla-socios.
+           03 tabla-socio OCCURS 999 TIMES PIC 9(4).
+       01  idx pic 999.
+       01  flag-duplicado pic x.
+       01  flag-continuar pic x value "S".
+       01  resp-continuar pic x.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO.
-            PERFORM 200-ING-SOCIO.
-            PERFORM UNTIL (nov-socio = 0)
+            PERFORM UNTIL flag-continuar = "N"
+               PERFORM 200-ING-SOCIO
                PERFORM 300-ING-RESTO
                PERFORM 400-PROCESO
-               PERFORM 200-ING-SOCIO
+               PERFORM 210-PREGUNTAR-CONTINUAR
             END-PERFORM.
             PERFORM 500-FIN.
             STOP RUN.
@@ -42,16 +49,57 @@
            DISPLAY "Grabador de Archivos Secuenciales de Salida 3001"
            DISPLAY "Modelo: N0V3DAD35"
            OPEN OUTPUT NOVEDADES.
+           PERFORM 110-GRABAR-CABECERA.
+
+       110-GRABAR-CABECERA.
+           MOVE 9997 TO nov-socio.
+           MOVE "H" TO nov-mov.
+           MOVE SPACES TO nov-nombre.
+           MOVE 0 TO nov-importe.
+           MOVE 0 TO nov-socio-destino.
+           WRITE nov-reg.
 
        200-ING-SOCIO.
            DISPLAY "Ingrese Numero de Socio".
            ACCEPT nov-socio.
            PERFORM 205-VALIDAR-FILIAL.
+           PERFORM 206-VALIDAR-DUPLICADO.
 
        205-VALIDAR-FILIAL.
-           PERFORM UNTIL (nov-socio >= 0 and nov-socio <= 9999)
-               DISPLAY "Error. Inserte un Codigo de Socio Valido"
+           PERFORM UNTIL (nov-socio >= 0 and nov-socio <= 9996)
+               DISPLAY "Error. Inserte un Codigo de Socio Valido "
+                   "(0-9996)"
+               ACCEPT nov-socio
+           END-PERFORM.
+
+       210-PREGUNTAR-CONTINUAR.
+           DISPLAY "Desea ingresar otro movimiento? S/N".
+           ACCEPT resp-continuar.
+           PERFORM UNTIL resp-continuar = "S" or resp-continuar = "s"
+                   or resp-continuar = "N" or resp-continuar = "n"
+               DISPLAY "Responda S o N"
+               ACCEPT resp-continuar
+           END-PERFORM.
+           IF resp-continuar = "N" OR resp-continuar = "n"
+               MOVE "N" TO flag-continuar
+           END-IF.
+
+       206-VALIDAR-DUPLICADO.
+           PERFORM 207-BUSCAR-DUPLICADO.
+           PERFORM UNTIL flag-duplicado = "N"
+               DISPLAY "Error. Ese socio ya tiene un movimiento "
+                   "cargado en este lote"
                ACCEPT nov-socio
+               PERFORM 205-VALIDAR-FILIAL
+               PERFORM 207-BUSCAR-DUPLICADO
+           END-PERFORM.
+
+       207-BUSCAR-DUPLICADO.
+           MOVE "N" TO flag-duplicado.
+           PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > cont
+               IF tabla-socio(idx) = nov-socio
+                   MOVE "S" TO flag-duplicado
+               END-IF
            END-PERFORM.
 
        300-ING-RESTO.
@@ -66,12 +114,16 @@
            WHEN "B"
                MOVE 0 TO nov-importe
                MOVE SPACE TO nov-nombre
+           WHEN "T"
+               MOVE SPACE TO nov-nombre
+               PERFORM 330-ING-IMPORTE
+               PERFORM 340-ING-DESTINO
            END-EVALUATE.
 
 
 
        310-ING-MOV.
-           DISPLAY "Ingrese tipo de movimiento: A / B / M".
+           DISPLAY "Ingrese tipo de movimiento: A / B / M / T".
            ACCEPT nov-mov.
            PERFORM 315-VALIDAR-TIPO-MOV.
 
@@ -104,7 +156,8 @@
            END-PERFORM.
 
        315-VALIDAR-TIPO-MOV.
-           PERFORM UNTIL (nov-mov ="A" or nov-mov ="B" or nov-mov = "M")
+           PERFORM UNTIL (nov-mov ="A" or nov-mov ="B" or nov-mov = "M"
+                   or nov-mov = "T")
                DISPLAY "Error. Inserte un tipo de operacion valida"
                ACCEPT nov-mov
            END-PERFORM.
@@ -131,12 +184,43 @@
                ACCEPT nov-importe
            END-PERFORM.
 
+       340-ING-DESTINO.
+           DISPLAY "Ingrese Numero de Socio Destino de la Transferencia".
+           ACCEPT nov-socio-destino.
+           PERFORM 345-VALIDAR-DESTINO.
+
+       345-VALIDAR-DESTINO.
+           PERFORM UNTIL (nov-socio-destino > 0 and
+                   nov-socio-destino <= 9996 and
+                   nov-socio-destino NOT = nov-socio)
+               DISPLAY "Error. Inserte un Socio Destino valido "
+                   "(0-9996)"
+               DISPLAY "(distinto del socio origen)"
+               ACCEPT nov-socio-destino
+           END-PERFORM.
+
        400-PROCESO.
-           ADD 1 TO cont.
+           IF cont < 999
+               ADD 1 TO cont
+               MOVE nov-socio TO tabla-socio(cont)
+           ELSE
+               DISPLAY "Tabla de socios de la corrida llena - "
+                   "no se puede registrar otro movimiento mas"
+           END-IF.
            WRITE nov-reg.
 
        500-FIN.
+           PERFORM 510-GRABAR-TRAILER.
            CLOSE NOVEDADES.
 
+       510-GRABAR-TRAILER.
+           MOVE 9998 TO nov-socio.
+           MOVE "Z" TO nov-mov.
+           MOVE SPACES TO nov-nombre.
+           MOVE cont TO nov-importe.
+           MOVE 0 TO nov-socio-destino.
+           WRITE nov-reg.
+           DISPLAY "Trailer grabado - cantidad de novedades: ", cont.
+
 
        END PROGRAM YOUR-PROGRAM-NAME.
