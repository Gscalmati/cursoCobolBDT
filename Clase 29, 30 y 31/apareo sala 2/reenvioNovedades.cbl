@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-ERRORES
+           ASSIGN TO "..\LOG-ERRORES.txt".
+
+           SELECT NOVEDADES-REINTENTO
+           ASSIGN TO "..\NOVEDADES-REINTENTO.txt".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-ERRORES.
+       01  log-reg.
+           03 log-socio pic 9(4).
+           03 log-mov pic x.
+           03 log-importe pic s9(7)v99.
+           03 log-error pic x(40).
+           03 log-nombre pic x(20).
+           03 log-socio-destino pic 9(4).
+
+       FD  NOVEDADES-REINTENTO.
+       01  nov-reg.
+           03 nov-socio pic 9(4).
+           03 nov-mov pic x.
+           03 nov-nombre pic x(20).
+           03 nov-importe pic s9(7)v99.
+           03 nov-socio-destino pic 9(4).
+
+       WORKING-STORAGE SECTION.
+       01  flag-log pic 9 value 1.
+       01  resp-reingresar pic x.
+       01  cant-leidos pic 9(5) value 0.
+       01  cant-reenviados pic 9(5) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ERROR.
+           PERFORM UNTIL flag-log = 0
+               ADD 1 TO cant-leidos
+               PERFORM 300-PROCESO
+               PERFORM 200-LEER-ERROR
+           END-PERFORM.
+           PERFORM 500-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           DISPLAY "Utilidad de Reenvio de Novedades Rechazadas".
+           OPEN INPUT LOG-ERRORES.
+           OPEN OUTPUT NOVEDADES-REINTENTO.
+           PERFORM 110-GRABAR-CABECERA.
+
+       110-GRABAR-CABECERA.
+           MOVE 9997 TO nov-socio.
+           MOVE "H" TO nov-mov.
+           MOVE SPACES TO nov-nombre.
+           MOVE 0 TO nov-importe.
+           MOVE 0 TO nov-socio-destino.
+           WRITE nov-reg.
+
+       200-LEER-ERROR.
+           READ LOG-ERRORES AT END MOVE 0 TO flag-log.
+
+       300-PROCESO.
+           DISPLAY "----------------------------------------".
+           DISPLAY "Socio: ", log-socio, " Mov: ", log-mov.
+           IF log-mov = "H" OR log-mov = "Z"
+               DISPLAY "Motivo del rechazo: ",
+                   FUNCTION TRIM(log-error)
+               DISPLAY "Este registro es un diagnostico de corrida "
+                   "(header/trailer), no un movimiento - no se "
+                   "puede reingresar"
+           ELSE
+               DISPLAY "Nombre: ", log-nombre
+               DISPLAY "Importe: ", log-importe
+               IF log-mov = "T"
+                   DISPLAY "Destino: ", log-socio-destino
+               END-IF
+               DISPLAY "Motivo del rechazo: ",
+                   FUNCTION TRIM(log-error)
+               DISPLAY "Desea reingresar este movimiento corregido? "
+                   "S/N"
+               ACCEPT resp-reingresar
+               IF resp-reingresar = "S" OR resp-reingresar = "s"
+                   PERFORM 320-CORREGIR-MOVIMIENTO
+                   PERFORM 330-GRABAR-REINTENTO
+                   ADD 1 TO cant-reenviados
+               END-IF
+           END-IF.
+
+       320-CORREGIR-MOVIMIENTO.
+           MOVE log-socio TO nov-socio.
+           MOVE log-mov TO nov-mov.
+           MOVE log-nombre TO nov-nombre.
+           MOVE log-importe TO nov-importe.
+           MOVE log-socio-destino TO nov-socio-destino.
+           DISPLAY "Confirme numero de socio [", nov-socio, "]".
+           ACCEPT nov-socio.
+           EVALUATE nov-mov
+               WHEN "A"
+                   DISPLAY "Confirme nombre [", nov-nombre, "]"
+                   ACCEPT nov-nombre
+                   DISPLAY "Confirme importe [", nov-importe, "]"
+                   ACCEPT nov-importe
+               WHEN "M"
+                   DISPLAY "Confirme nombre [", nov-nombre, "]"
+                   ACCEPT nov-nombre
+                   DISPLAY "Confirme importe [", nov-importe, "]"
+                   ACCEPT nov-importe
+               WHEN "T"
+                   DISPLAY "Confirme importe [", nov-importe, "]"
+                   ACCEPT nov-importe
+                   DISPLAY "Confirme socio destino [",
+                       nov-socio-destino, "]"
+                   ACCEPT nov-socio-destino
+           END-EVALUATE.
+
+       330-GRABAR-REINTENTO.
+           WRITE nov-reg.
+           DISPLAY "Movimiento reencolado para reintento".
+
+       500-FIN.
+           PERFORM 510-GRABAR-TRAILER.
+           DISPLAY "Rechazos leidos: ", cant-leidos.
+           DISPLAY "Reenviados para reintento: ", cant-reenviados.
+           CLOSE LOG-ERRORES.
+           CLOSE NOVEDADES-REINTENTO.
+
+       510-GRABAR-TRAILER.
+           MOVE 9998 TO nov-socio.
+           MOVE "Z" TO nov-mov.
+           MOVE SPACES TO nov-nombre.
+           MOVE cant-reenviados TO nov-importe.
+           MOVE 0 TO nov-socio-destino.
+           WRITE nov-reg.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
