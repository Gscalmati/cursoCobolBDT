@@ -25,6 +25,17 @@
            SELECT SOCIOS-ACT
            ASSIGN TO "..\SOCIOS-ACT.txt".
 
+           SELECT CHECKPOINT
+           ASSIGN TO "..\CHECKPOINT.txt"
+           FILE STATUS IS chk-fileStatus.
+
+           SELECT TRANSFERENCIAS-PEND
+           ASSIGN TO "..\TRANSFERENCIAS-PEND.txt".
+
+           SELECT REPORTE-RESUMEN
+           ASSIGN TO "..\REPORTE-RESUMEN.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -40,6 +51,7 @@
            03 nov-mov pic x.
            03 nov-nombre pic x(20).
            03 nov-importe pic s9(7)v99.
+           03 nov-socio-destino pic 9(4).
 
        FD  LOG-ERRORES.
        01  log-reg.
@@ -47,6 +59,8 @@
            03 log-mov pic x.
            03 log-importe pic s9(7)v99.
            03 log-error pic x(40).
+           03 log-nombre pic x(20).
+           03 log-socio-destino pic 9(4).
 
        FD  SOCIOS-ACT.
        01  socAct-reg.
@@ -54,18 +68,72 @@
            03 socAct-nombre pic x(20).
            03 socAct-saldo pic s9(8)v99.
 
+       FD  CHECKPOINT.
+       01  chk-reg.
+           03 chk-last-soc pic 9(4).
+           03 chk-last-nov pic 9(4).
+           03 chk-cant-grabados pic 9(5).
+           03 chk-cant-altas pic 9(5).
+           03 chk-cant-bajas pic 9(5).
+           03 chk-cant-modificaciones pic 9(5).
+           03 chk-cant-errores pic 9(5).
+           03 chk-cant-transferencias pic 9(5).
+           03 chk-total-saldo-act pic s9(9)v99.
+
+       FD  TRANSFERENCIAS-PEND.
+       01  transfpend-reg.
+           03 transfpend-origen pic 9(4).
+           03 transfpend-destino pic 9(4).
+           03 transfpend-importe pic s9(7)v99.
+
+       FD  REPORTE-RESUMEN.
+       01  rpt-linea pic x(80).
+
       *-----------------------
        WORKING-STORAGE SECTION.
        01  WS-esAlta PIC X.
        01  WS-esBaja PIC X.
+       01  WS-esTransferencia PIC X.
+       01  WS-msg-error pic x(40).
        01  flag-SociosAct pic x.
        01  flag-LogErrores pic x.
+       01  ws-checkpoint-path pic x(20) value "..\CHECKPOINT.txt".
+       01  ws-checkpoint-delete-status pic 9(2) comp-5.
 
       *********** VARIABLE PARA CREAR ARCHIVOS DE TRABAJO ***************
        01  salir pic x.
        01  resp pic x.
        01  flag-Socios pic x.
        01  flag-Novedades pic x.
+
+      *********** TOTALES DE CONTROL *************************************
+       01  cant-grabados pic 9(5) value 0.
+       01  cant-altas pic 9(5) value 0.
+       01  cant-bajas pic 9(5) value 0.
+       01  cant-modificaciones pic 9(5) value 0.
+       01  cant-transferencias pic 9(5) value 0.
+       01  cant-novedades-leidas pic 9(5) value 0.
+       01  WS-flag-leido pic x.
+       01  WS-trailer-error pic x value "N".
+       01  WS-flag-leido-dup pic x.
+       01  ws-sub-dup pic 9(5).
+       01  tabla-cant-nov.
+           03 cant-nov-socio pic 9(3) occurs 10000 times.
+       01  WS-fecha-corrida pic 9(8).
+       01  WS-fecha-edit.
+           03 WS-fecha-dd pic 99.
+           03 filler pic x value "/".
+           03 WS-fecha-mm pic 99.
+           03 filler pic x value "/".
+           03 WS-fecha-aaaa pic 9999.
+       01  cant-errores pic 9(5) value 0.
+       01  total-saldo-act pic s9(9)v99 value 0.
+       01  chk-fileStatus pic xx.
+       01  flag-hay-checkpoint pic x value "N".
+       01  flag-checkpoint-leido pic x value "N".
+       01  resp-reanudar pic x.
+       01  ws-chk-last-soc pic 9(4).
+       01  ws-chk-last-nov pic 9(4).
       *-----------------------
        PROCEDURE DIVISION.
 
@@ -81,12 +149,22 @@
 
       **************** INICIO PROGRAMA PRINCIPAL ************************
            display "****************INICIO PROGRAMA PRINCIPAL**********"
+           PERFORM 150-VERIFICAR-CHECKPOINT
            PERFORM 200-iniciarArchivos
-           PERFORM 300-leerSocio-batch
-           display "leo socio: "soc-reg
+           IF flag-hay-checkpoint = "N"
+               PERFORM 060-DETECTAR-DUPLICADOS
+           END-IF
+           IF flag-hay-checkpoint = "S"
+               PERFORM 160-REANUDAR-DESDE-CHECKPOINT
+           ELSE
+               PERFORM 300-leerSocio-batch
+               display "leo socio: "soc-reg
+           END-IF
            PERFORM 400-pasoSoc-SocAct-batch
-           PERFORM 500-leerNovedades-batch
-           display "leo novedades: "nov-reg
+           IF flag-hay-checkpoint = "N"
+               PERFORM 500-leerNovedades-batch
+               display "leo novedades: "nov-reg
+           END-IF
            PERFORM UNTIL   nov-socio=9999 and soc-socio=9999
            and socAct-socio = 9999
            DISPLAY "******ENTRO AL CICLO********"
@@ -108,13 +186,20 @@
                            IF WS-esBaja = "S"
                                display "valor socio: "soc-socio
                                display "valor monto: "soc-saldo
+                             ADD 1 TO cant-bajas
+                             SUBTRACT socAct-saldo FROM total-saldo-act
                              PERFORM 300-leerSocio-batch
                              display "leo socio: "soc-reg
                              PERFORM 400-pasoSoc-SocAct-batch
                              PERFORM 500-leerNovedades-batch
                              display "leo novedades**"nov-reg
                            ELSE
-                             PERFORM 1100-modificoNovEnAct
+                             PERFORM 1050-esTransferencia
+                             IF WS-esTransferencia = "S"
+                                 PERFORM 1150-procesoTransferencia
+                             ELSE
+                                 PERFORM 1100-modificoNovEnAct
+                             END-IF
                              PERFORM 500-leerNovedades-batch
                              display "leo novedades: "nov-reg
                            END-IF
@@ -140,9 +225,12 @@
                            display "leo novedades: "nov-reg
                        END-IF
                END-EVALUATE
+               PERFORM 650-GRABAR-CHECKPOINT
            END-PERFORM.
                display "********FIN CICLO***********"
            PERFORM 1400-cerrarArchivos.
+           PERFORM 1700-TOTALES-CONTROL.
+           PERFORM 1750-GENERAR-REPORTE-RESUMEN.
       ************************ VER ARCHIVOS CREADOS *********************
            display "**************** ARCHIVOS GENERADOS ***************"
            PERFORM 1500-VER-SOCIOS-ACT.
@@ -151,15 +239,124 @@
 
       *************************** RUTINAS *******************************
 
+       150-VERIFICAR-CHECKPOINT.
+           MOVE "N" TO flag-hay-checkpoint.
+           MOVE "N" TO flag-checkpoint-leido.
+           OPEN INPUT CHECKPOINT.
+           IF chk-fileStatus = "00"
+               READ CHECKPOINT
+               IF chk-fileStatus = "00"
+                   MOVE "S" TO flag-checkpoint-leido
+               END-IF
+           END-IF.
+           IF flag-checkpoint-leido = "N"
+               DISPLAY "No hay checkpoint previo - inicio normal"
+           ELSE
+               PERFORM 155-PREGUNTAR-REANUDAR
+           END-IF.
+           CLOSE CHECKPOINT.
+
+       155-PREGUNTAR-REANUDAR.
+           DISPLAY "Se encontro un checkpoint de una corrida "
+               "anterior. Reanudar desde ese punto? S/N"
+           ACCEPT resp-reanudar.
+           IF resp-reanudar = "S" OR resp-reanudar = "s"
+               MOVE "S" TO flag-hay-checkpoint
+               MOVE chk-last-soc TO ws-chk-last-soc
+               MOVE chk-last-nov TO ws-chk-last-nov
+               MOVE chk-cant-grabados TO cant-grabados
+               MOVE chk-cant-altas TO cant-altas
+               MOVE chk-cant-bajas TO cant-bajas
+               MOVE chk-cant-modificaciones TO cant-modificaciones
+               MOVE chk-cant-errores TO cant-errores
+               MOVE chk-cant-transferencias TO cant-transferencias
+               MOVE chk-total-saldo-act TO total-saldo-act
+           END-IF.
+
+       160-REANUDAR-DESDE-CHECKPOINT.
+           DISPLAY "Saltando registros ya procesados hasta el "
+               "checkpoint...".
+           PERFORM 300-leerSocio-batch.
+           PERFORM UNTIL soc-socio > ws-chk-last-soc OR soc-socio = 9999
+               PERFORM 300-leerSocio-batch
+           END-PERFORM.
+           PERFORM 500-leerNovedades-batch.
+           PERFORM UNTIL nov-socio > ws-chk-last-nov OR nov-socio = 9999
+               PERFORM 500-leerNovedades-batch
+           END-PERFORM.
+           display "leo socio: "soc-reg.
+           display "leo novedades: "nov-reg.
+
+       060-DETECTAR-DUPLICADOS.
+           PERFORM 061-CONTAR-NOVEDADES.
+           PERFORM 065-REPORTAR-DUPLICADOS.
+           CLOSE NOVEDADES.
+           OPEN INPUT NOVEDADES.
+
+       061-CONTAR-NOVEDADES.
+           PERFORM VARYING ws-sub-dup FROM 1 BY 1
+                   UNTIL ws-sub-dup > 10000
+               MOVE 0 TO cant-nov-socio(ws-sub-dup)
+           END-PERFORM.
+           MOVE "N" TO WS-flag-leido-dup.
+           PERFORM UNTIL WS-flag-leido-dup = "S"
+               READ NOVEDADES AT END
+                   MOVE "S" TO WS-flag-leido-dup
+               NOT AT END
+                   IF nov-mov NOT = "H" AND nov-mov NOT = "Z"
+                       COMPUTE ws-sub-dup = nov-socio + 1
+                       ADD 1 TO cant-nov-socio(ws-sub-dup)
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE NOVEDADES.
+           OPEN INPUT NOVEDADES.
+
+       065-REPORTAR-DUPLICADOS.
+           MOVE "N" TO WS-flag-leido-dup.
+           PERFORM UNTIL WS-flag-leido-dup = "S"
+               READ NOVEDADES AT END
+                   MOVE "S" TO WS-flag-leido-dup
+               NOT AT END
+                   IF nov-mov NOT = "H" AND nov-mov NOT = "Z"
+                       COMPUTE ws-sub-dup = nov-socio + 1
+                       IF cant-nov-socio(ws-sub-dup) > 1
+                           MOVE nov-socio TO log-socio
+                           MOVE nov-mov TO log-mov
+                           MOVE nov-importe TO log-importe
+                           MOVE nov-nombre TO log-nombre
+                           MOVE nov-socio-destino TO log-socio-destino
+                           MOVE "ADVERTENCIA Socio duplicado en batch"
+                               TO log-error
+                           WRITE log-reg
+                           ADD 1 TO cant-errores
+                           DISPLAY "ADVERTENCIA: socio ", nov-socio,
+                               " repetido en el batch de NOVEDADES"
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM.
+
        200-iniciarArchivos.
            OPEN INPUT SOCIOS
            display "habro socio"
            OPEN INPUT NOVEDADES
            display "habro novedades"
-           OPEN OUTPUT SOCIOS-ACT
-           display "habro socio-act"
-           OPEN OUTPUT LOG-ERRORES
-           display "habro log-errores".
+           IF flag-hay-checkpoint = "S"
+               OPEN EXTEND SOCIOS-ACT
+               display "habro socio-act (extend - reanudando)"
+               OPEN EXTEND LOG-ERRORES
+               display "habro log-errores (extend - reanudando)"
+               OPEN EXTEND TRANSFERENCIAS-PEND
+               display "habro transferencias-pend (extend)"
+           ELSE
+               OPEN OUTPUT SOCIOS-ACT
+               display "habro socio-act"
+               OPEN OUTPUT LOG-ERRORES
+               display "habro log-errores"
+               OPEN OUTPUT TRANSFERENCIAS-PEND
+               display "habro transferencias-pend"
+           END-IF.
        300-leerSocio-batch.
            if soc-reg is EQUAL "9999"
                move "9999" to soc-reg
@@ -173,11 +370,63 @@
            if nov-reg is EQUAL "9999"
                move "9999" to nov-reg
            ELSE
-               READ NOVEDADES AT END move "9999" to nov-reg
+               MOVE "N" TO WS-flag-leido
+               PERFORM UNTIL WS-flag-leido = "S"
+                   READ NOVEDADES AT END MOVE "9999" TO nov-reg
+                   IF nov-reg EQUAL "9999"
+                       MOVE "S" TO WS-flag-leido
+                   ELSE
+                       EVALUATE nov-mov
+                           WHEN "H"
+                               display "leo cabecera de NOVEDADES"
+                           WHEN "Z"
+                               PERFORM 550-VERIFICAR-TRAILER-NOVEDADES
+                               MOVE "9999" TO nov-reg
+                               MOVE "S" TO WS-flag-leido
+                           WHEN OTHER
+                               ADD 1 TO cant-novedades-leidas
+                               MOVE "S" TO WS-flag-leido
+                       END-EVALUATE
+                   END-IF
+               END-PERFORM
+           END-IF.
+       550-VERIFICAR-TRAILER-NOVEDADES.
+           IF nov-importe = cant-novedades-leidas
+               DISPLAY "TRAILER NOVEDADES OK - Cantidad: ",
+                   cant-novedades-leidas
+           ELSE
+               DISPLAY "ERROR TRAILER NOVEDADES - esperado: ",
+                   nov-importe, " leido: ", cant-novedades-leidas
+               MOVE "S" TO WS-trailer-error
+               MOVE 9999 TO log-socio
+               MOVE "Z" TO log-mov
+               MOVE cant-novedades-leidas TO log-importe
+               MOVE SPACES TO log-nombre
+               MOVE 0 TO log-socio-destino
+               MOVE "ERROR TRAILER NOVEDADES - cantidad no coincide"
+                   TO log-error
+               WRITE log-reg
+               ADD 1 TO cant-errores
            END-IF.
        600-graboAct.
            WRITE socAct-reg
+           ADD 1 TO cant-grabados
            display "grabo: "socAct-reg" socio-act".
+
+       650-GRABAR-CHECKPOINT.
+           MOVE soc-socio TO chk-last-soc.
+           MOVE nov-socio TO chk-last-nov.
+           MOVE cant-grabados TO chk-cant-grabados.
+           MOVE cant-altas TO chk-cant-altas.
+           MOVE cant-bajas TO chk-cant-bajas.
+           MOVE cant-modificaciones TO chk-cant-modificaciones.
+           MOVE cant-errores TO chk-cant-errores.
+           MOVE cant-transferencias TO chk-cant-transferencias.
+           MOVE total-saldo-act TO chk-total-saldo-act.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE chk-reg.
+           CLOSE CHECKPOINT.
+           display "grabo checkpoint".
        700-esAlta.
            IF nov-mov IS EQUAL "A" THEN
                MOVE "S" TO WS-esAlta
@@ -187,10 +436,16 @@
                display "no es alta"
            END-IF.
        800-pasoNov-Log-Errores.
-           MOVE nov-reg to log-reg.
+           MOVE nov-socio TO log-socio.
+           MOVE nov-mov TO log-mov.
+           MOVE nov-importe TO log-importe.
+           MOVE nov-nombre TO log-nombre.
+           MOVE nov-socio-destino TO log-socio-destino.
+           MOVE WS-msg-error TO log-error.
            DISPLAY "muevo: "nov-reg" a LOG-ERRORES".
        900-graboLog-Errores.
            WRITE log-reg.
+           ADD 1 TO cant-errores.
            DISPLAY "grabo: "log-reg" en LOG-ERRORES".
        1000-esBaja.
            IF nov-mov IS EQUAL "B" THEN
@@ -206,22 +461,62 @@
               display "modifico nombre "nov-nombre"en soc-act"
            END-IF
            ADD nov-importe to socAct-saldo.
+           ADD nov-importe TO total-saldo-act.
+           ADD 1 TO cant-modificaciones.
            display "sumo importe: "nov-importe.
+       1050-esTransferencia.
+           IF nov-mov IS EQUAL "T" THEN
+               MOVE "S" TO WS-esTransferencia
+               display "es transferencia"
+           ELSE
+               MOVE "N" TO WS-esTransferencia
+               display "no es transferencia"
+           END-IF.
+       1150-procesoTransferencia.
+           IF nov-importe > socAct-saldo
+               MOVE "ERROR Transferencia - Saldo Insuficiente"
+                   TO WS-msg-error
+               DISPLAY "ERROR Transferencia - Saldo Insuficiente "
+                   "en Socio "socAct-socio
+               PERFORM 800-pasoNov-Log-Errores
+               PERFORM 900-graboLog-Errores
+           ELSE
+               SUBTRACT nov-importe FROM socAct-saldo
+               SUBTRACT nov-importe FROM total-saldo-act
+               MOVE socAct-socio TO transfpend-origen
+               MOVE nov-socio-destino TO transfpend-destino
+               MOVE nov-importe TO transfpend-importe
+               WRITE transfpend-reg
+               ADD 1 TO cant-transferencias
+               display "transferencia pendiente: de "socAct-socio
+                   " a "nov-socio-destino" por "nov-importe
+           END-IF.
        1200-pasoNov-Act.
            MOVE nov-socio to socAct-socio
            MOVE nov-nombre to socAct-nombre
            MOVE nov-importe to socAct-saldo
+           ADD nov-importe TO total-saldo-act
+           ADD 1 TO cant-altas
            display
            "muevo: "nov-socio nov-nombre nov-importe"a socio-act".
        1300-VarificaError-MARI-BARI.
            IF nov-mov = "B" THEN
+               MOVE "ERROR Baja A Registro Inexistente" TO WS-msg-error
                display "ERROR Baja A Registro Inexistente"
            end-if
            IF nov-mov = "M" THEN
+               MOVE "ERROR Modificacion A Registro Inexistente"
+                   TO WS-msg-error
                display "ERROR Modificacion A Registro Inexistente"
            end-if
            IF nov-mov = "A" THEN
+               MOVE "ERROR Alta A Registro Existente" TO WS-msg-error
                display "ERROR Alta A Registro Existente"
+           end-if
+           IF nov-mov = "T" THEN
+               MOVE "ERROR Transferencia A Registro Inexistente"
+                   TO WS-msg-error
+               display "ERROR Transferencia A Registro Inexistente"
            end-if.
        1400-cerrarArchivos.
            CLOSE SOCIOS
@@ -232,6 +527,82 @@
            DISPLAY "CIERRO SOCIOS-ACT"
            CLOSE LOG-ERRORES
            DISPLAY "CIERRO LOG-ERRORES".
+           CLOSE TRANSFERENCIAS-PEND.
+           CALL "CBL_DELETE_FILE" USING ws-checkpoint-path
+               RETURNING ws-checkpoint-delete-status
+           END-CALL.
+           DISPLAY "Corrida finalizada completa - checkpoint limpiado".
+       1700-TOTALES-CONTROL.
+           DISPLAY "********** TOTALES DE CONTROL **********".
+           DISPLAY "Registros grabados en SOCIOS-ACT: ",
+               cant-grabados.
+           DISPLAY "Altas procesadas: ", cant-altas.
+           DISPLAY "Bajas procesadas: ", cant-bajas.
+           DISPLAY "Modificaciones procesadas: ", cant-modificaciones.
+           DISPLAY "Transferencias pendientes generadas: ",
+               cant-transferencias.
+           DISPLAY "Novedades rechazadas: ", cant-errores.
+           DISPLAY "Movimiento neto de saldo: ", total-saldo-act.
+           IF WS-trailer-error = "S"
+               DISPLAY "*** ATENCION: EL TRAILER DE NOVEDADES NO "
+                   "COINCIDIO - VER LOG-ERRORES ***"
+           END-IF.
+       1750-GENERAR-REPORTE-RESUMEN.
+           MOVE FUNCTION CURRENT-DATE TO WS-fecha-corrida.
+           MOVE WS-fecha-corrida(7:2) TO WS-fecha-dd.
+           MOVE WS-fecha-corrida(5:2) TO WS-fecha-mm.
+           MOVE WS-fecha-corrida(1:4) TO WS-fecha-aaaa.
+           OPEN OUTPUT REPORTE-RESUMEN.
+           MOVE SPACES TO rpt-linea.
+           STRING "RESUMEN DE ACTIVIDAD - APAREO DEL " DELIMITED BY SIZE
+                  WS-fecha-edit                        DELIMITED BY SIZE
+                  INTO rpt-linea
+           WRITE rpt-linea.
+           MOVE "----------------------------------------" TO rpt-linea.
+           WRITE rpt-linea.
+           MOVE SPACES TO rpt-linea.
+           STRING "Altas procesadas: "       DELIMITED BY SIZE
+                  cant-altas                 DELIMITED BY SIZE
+                  INTO rpt-linea
+           WRITE rpt-linea.
+           MOVE SPACES TO rpt-linea.
+           STRING "Bajas procesadas: "       DELIMITED BY SIZE
+                  cant-bajas                 DELIMITED BY SIZE
+                  INTO rpt-linea
+           WRITE rpt-linea.
+           MOVE SPACES TO rpt-linea.
+           STRING "Modificaciones procesadas: " DELIMITED BY SIZE
+                  cant-modificaciones           DELIMITED BY SIZE
+                  INTO rpt-linea
+           WRITE rpt-linea.
+           MOVE SPACES TO rpt-linea.
+           STRING "Transferencias pendientes: " DELIMITED BY SIZE
+                  cant-transferencias           DELIMITED BY SIZE
+                  INTO rpt-linea
+           WRITE rpt-linea.
+           MOVE SPACES TO rpt-linea.
+           STRING "Novedades rechazadas: "   DELIMITED BY SIZE
+                  cant-errores               DELIMITED BY SIZE
+                  INTO rpt-linea
+           WRITE rpt-linea.
+           MOVE SPACES TO rpt-linea.
+           STRING "Registros grabados en SOCIOS-ACT: " DELIMITED BY SIZE
+                  cant-grabados                        DELIMITED BY SIZE
+                  INTO rpt-linea
+           WRITE rpt-linea.
+           MOVE SPACES TO rpt-linea.
+           STRING "Movimiento neto de saldo: "      DELIMITED BY SIZE
+                  total-saldo-act                DELIMITED BY SIZE
+                  INTO rpt-linea
+           WRITE rpt-linea.
+           IF WS-trailer-error = "S"
+               MOVE SPACES TO rpt-linea
+               MOVE "ATENCION: trailer de NOVEDADES no coincidio"
+                   TO rpt-linea
+               WRITE rpt-linea
+           END-IF.
+           CLOSE REPORTE-RESUMEN.
+           DISPLAY "Reporte de resumen generado en REPORTE-RESUMEN.txt".
       **************************** RUTINAS PARA VER ARCHIVOS ************
        1500-VER-SOCIOS-ACT.
            PERFORM 1510-ABRIR-SOCIOS-ACT.
