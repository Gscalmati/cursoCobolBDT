@@ -35,6 +35,7 @@
            03 alu-det-tiporeg pic x(1).
            03 alu-det-materia pic 99.
            03 alu-det-nota pic 99.
+           03 alu-det-asistencia pic 999.
 
        FD  CURSOS.
        01  cur-reg.
@@ -46,8 +47,9 @@
        01  mat-reg.
            03 mat-cod pic 99.
            03 mat-nombre pic x(20).
+           03 mat-prereq pic 99.
 
-       FD  SORT-CURSOS.
+       SD  SORT-CURSOS.
        01  srt-reg.
            03 srt-cod pic xx.
            03 srt-alumno pic 9(6).
@@ -61,18 +63,481 @@
 
        WORKING-STORAGE SECTION.
 
+       01  w-nota-aprobacion pic 99 value 60.
+       01  w-asistencia-minima pic 999 value 060.
+
+       01  flag-fin pic 9.
+       01  encontrado pic x.
+       01  aprobo-prereq pic x.
+       01  w-tiene-reprobada pic x.
+       01  curso-actual pic xx value spaces.
+
+       01  idx-a pic 9(4).
+       01  idx-d pic 99.
+       01  idx-d2 pic 99.
+       01  idx-m pic 99.
+       01  idx-c pic 99.
+       01  w-materia-buscada pic 99.
+       01  w-prereq-cod pic 99.
+       01  w-promedio-materia pic 99v99.
+       01  w-promedio-curso pic 99v99.
+
+       01  tabla-materias.
+           03 vec-materia OCCURS 99 TIMES.
+               05 vm-cod pic 99.
+               05 vm-nombre pic x(20).
+               05 vm-prereq pic 99.
+               05 vm-cant-notas pic 9999 value 0.
+               05 vm-suma-notas pic 9(6) value 0.
+       01  cant-materias pic 99 value 0.
+
+       01  tabla-alumnos.
+           03 vec-alumno OCCURS 200 TIMES.
+               05 va-cod pic 9(6).
+               05 va-nombre pic x(20).
+               05 va-cant-det pic 99 value 0.
+               05 va-suma-notas pic 9999 value 0.
+               05 va-promedio pic 99v99 value 0.
+               05 va-detalle OCCURS 15 TIMES.
+                   07 vd-materia pic 99.
+                   07 vd-nota pic 99.
+                   07 vd-asistencia pic 999.
+                   07 vd-flag-asistencia pic x value "N".
+                   07 vd-flag-prereq pic x value "N".
+       01  cant-alumnos pic 9(4) value 0.
 
        01  tabla-cursos.
            03 vec-cursos OCCURS 99 TIMES.
-               05 vec-cant-alum pic 9999 value 0.
-               05 vec-acum-notas pic 999999 value 0.
+               05 vc-cod pic xx.
+               05 vc-cant-alum pic 9999 value 0.
+               05 vc-cant-notas pic 9(5) value 0.
+               05 vc-suma-notas pic 9(8)v99 value 0.
+       01  cant-cursos pic 99 value 0.
+
+       01  lin-titulo-curso.
+           03 filler pic x(10) value "CURSO: ".
+           03 l-curso pic xx.
+           03 filler pic x(50) value spaces.
+
+       01  lin-alumno.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(8) value "ALUMNO ".
+           03 l-alu-cod pic 9(6).
+           03 filler pic x(3) value " - ".
+           03 l-alu-nombre pic x(20).
+           03 filler pic x(20) value spaces.
+
+       01  lin-materia-det.
+           03 filler pic x(10) value spaces.
+           03 l-mat-nombre pic x(20).
+           03 filler pic x(6) value "Nota: ".
+           03 l-mat-nota pic z9.
+           03 filler pic x(3) value spaces.
+           03 l-flag-asist pic x(25) value spaces.
+           03 l-flag-prereq pic x(26) value spaces.
+
+       01  lin-promedio.
+           03 filler pic x(10) value spaces.
+           03 filler pic x(10) value "Promedio: ".
+           03 l-promedio pic z9.99.
+           03 filler pic x(3) value spaces.
+           03 l-estado pic x(12) value spaces.
+
+       01  lin-total-curso.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(15) value "Total alumnos: ".
+           03 l-tot-cant pic zz9.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(18) value "Promedio curso: ".
+           03 l-tot-prom pic z9.99.
+           03 filler pic x(10) value spaces.
+
+       01  lin-resumen-titulo.
+           03 filler pic x(80) value "RESUMEN DE CURSOS".
 
+       01  lin-resumen-detalle.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(7) value "Curso ".
+           03 l-res-curso pic xx.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(9) value "Alumnos ".
+           03 l-res-cant pic zz9.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(10) value "Promedio ".
+           03 l-res-prom pic z9.99.
+           03 filler pic x(10) value spaces.
+
+       01  lin-materia-prom-titulo.
+           03 filler pic x(80) value "PROMEDIO POR MATERIA".
+
+       01  lin-materia-prom-detalle.
+           03 filler pic x(5) value spaces.
+           03 l-mp-nombre pic x(20).
+           03 filler pic x(10) value "Promedio: ".
+           03 l-mp-promedio pic z9.99.
+           03 filler pic x(30) value spaces.
+
+       01  lin-reprobado-titulo.
+           03 filler pic x(80) value "ALUMNOS CON MATERIAS REPROBADAS".
+
+       01  lin-reprobado-alumno.
+           03 filler pic x(5) value spaces.
+           03 l-rep-cod pic 9(6).
+           03 filler pic x(3) value " - ".
+           03 l-rep-nombre pic x(20).
+           03 filler pic x(40) value spaces.
+
+       01  lin-reprobado-materia.
+           03 filler pic x(15) value spaces.
+           03 l-rm-nombre pic x(20).
+           03 filler pic x(6) value "Nota: ".
+           03 l-rm-nota pic z9.
+           03 filler pic x(30) value spaces.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-CARGAR-MATERIAS.
+           PERFORM 300-CARGAR-ALUMNOS.
+           PERFORM 350-VALIDAR-PREREQUISITOS.
+           PERFORM 500-PROCESAR-CURSOS.
+           PERFORM 700-IMPRIMIR-PROMEDIO-MATERIAS.
+           PERFORM 800-IMPRIMIR-REPROBADOS.
+           PERFORM 900-FIN.
+           STOP RUN.
 
+           100-INICIO.
+               OPEN INPUT MATERIAS.
+               OPEN INPUT ALUMNOS.
+               OPEN OUTPUT LISTADO.
 
+           200-CARGAR-MATERIAS.
+               PERFORM 210-LEER-MATERIA.
+               PERFORM UNTIL flag-fin = 0
+                   IF cant-materias >= 99
+                       DISPLAY "Se excedio el maximo de 99 materias, "
+                           "materia descartada: " mat-cod
+                   ELSE
+                       ADD 1 TO cant-materias
+                       MOVE mat-cod TO vm-cod(cant-materias)
+                       MOVE mat-nombre TO vm-nombre(cant-materias)
+                       MOVE mat-prereq TO vm-prereq(cant-materias)
+                   END-IF
+                   PERFORM 210-LEER-MATERIA
+               END-PERFORM.
+               CLOSE MATERIAS.
 
+           210-LEER-MATERIA.
+               READ MATERIAS
+                   AT END MOVE 0 TO flag-fin
+                   NOT AT END MOVE 1 TO flag-fin
+               END-READ.
 
-           STOP RUN.
+           300-CARGAR-ALUMNOS.
+               PERFORM 310-LEER-ALUMNO.
+               PERFORM UNTIL flag-fin = 0
+                   IF alu-cab-tiporeg = "C"
+                       IF cant-alumnos >= 200
+                           DISPLAY "Se excedio el maximo de 200 "
+                               "alumnos, encabezado descartado: "
+                               alu-cab-cod
+                       ELSE
+                           ADD 1 TO cant-alumnos
+                           MOVE alu-cab-cod TO va-cod(cant-alumnos)
+                           MOVE alu-cab-nombre
+                               TO va-nombre(cant-alumnos)
+                           MOVE 0 TO va-cant-det(cant-alumnos)
+                           MOVE 0 TO va-suma-notas(cant-alumnos)
+                           MOVE 0 TO va-promedio(cant-alumnos)
+                       END-IF
+                   ELSE
+                       IF cant-alumnos > 0
+                           PERFORM 320-AGREGAR-DETALLE
+                       END-IF
+                   END-IF
+                   PERFORM 310-LEER-ALUMNO
+               END-PERFORM.
+               CLOSE ALUMNOS.
+
+           310-LEER-ALUMNO.
+               READ ALUMNOS
+                   AT END MOVE 0 TO flag-fin
+                   NOT AT END MOVE 1 TO flag-fin
+               END-READ.
+
+           320-AGREGAR-DETALLE.
+               IF va-cant-det(cant-alumnos) >= 15
+                   DISPLAY "Alumno " va-cod(cant-alumnos)
+                       ": se excedio el maximo de 15 materias, "
+                       "detalle descartado"
+               ELSE
+                   ADD 1 TO va-cant-det(cant-alumnos)
+                   MOVE va-cant-det(cant-alumnos) TO idx-d
+                   MOVE alu-det-materia TO
+                       vd-materia(cant-alumnos, idx-d)
+                   MOVE alu-det-nota TO vd-nota(cant-alumnos, idx-d)
+                   MOVE alu-det-asistencia TO
+                       vd-asistencia(cant-alumnos, idx-d)
+                   IF alu-det-asistencia < w-asistencia-minima
+                       MOVE "S" TO
+                           vd-flag-asistencia(cant-alumnos, idx-d)
+                   END-IF
+                   ADD alu-det-nota TO va-suma-notas(cant-alumnos)
+                   COMPUTE va-promedio(cant-alumnos) ROUNDED =
+                       va-suma-notas(cant-alumnos) / idx-d
+                   MOVE alu-det-materia TO w-materia-buscada
+                   PERFORM 330-BUSCAR-MATERIA
+                   IF encontrado = "S"
+                       ADD 1 TO vm-cant-notas(idx-m)
+                       ADD alu-det-nota TO vm-suma-notas(idx-m)
+                   END-IF
+               END-IF.
+
+           330-BUSCAR-MATERIA.
+               MOVE "N" TO encontrado.
+               PERFORM VARYING idx-m FROM 1 BY 1
+                       UNTIL idx-m > cant-materias
+                   IF vm-cod(idx-m) = w-materia-buscada
+                       MOVE "S" TO encontrado
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM.
+
+           350-VALIDAR-PREREQUISITOS.
+               PERFORM VARYING idx-a FROM 1 BY 1
+                       UNTIL idx-a > cant-alumnos
+                   PERFORM VARYING idx-d FROM 1 BY 1
+                           UNTIL idx-d > va-cant-det(idx-a)
+                       PERFORM 360-VALIDAR-UN-PREREQUISITO
+                   END-PERFORM
+               END-PERFORM.
+
+           360-VALIDAR-UN-PREREQUISITO.
+               MOVE vd-materia(idx-a, idx-d) TO w-materia-buscada.
+               PERFORM 330-BUSCAR-MATERIA.
+               IF encontrado = "S" AND vm-prereq(idx-m) NOT = 0
+                   MOVE vm-prereq(idx-m) TO w-prereq-cod
+                   PERFORM 370-TIENE-APROBADO-PREREQ
+                   IF aprobo-prereq = "N"
+                       MOVE "S" TO vd-flag-prereq(idx-a, idx-d)
+                   END-IF
+               END-IF.
+
+           370-TIENE-APROBADO-PREREQ.
+               MOVE "N" TO aprobo-prereq.
+               PERFORM VARYING idx-d2 FROM 1 BY 1
+                       UNTIL idx-d2 > va-cant-det(idx-a)
+                   IF vd-materia(idx-a, idx-d2) = w-prereq-cod
+                       AND vd-nota(idx-a, idx-d2) >= w-nota-aprobacion
+                       MOVE "S" TO aprobo-prereq
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM.
+
+           500-PROCESAR-CURSOS.
+               SORT SORT-CURSOS ASCENDING srt-cod,
+                       ASCENDING srt-alumno
+                   INPUT PROCEDURE IS 510-INPUT-CURSOS
+                   OUTPUT PROCEDURE IS 520-OUTPUT-CURSOS.
+               PERFORM 560-IMPRIMIR-RESUMEN-CURSOS.
+
+           510-INPUT-CURSOS.
+               OPEN INPUT CURSOS.
+               PERFORM 511-LEER-CURSO.
+               PERFORM UNTIL flag-fin = 0
+                   MOVE cur-curso TO srt-cod
+                   MOVE cur-alumnos TO srt-alumno
+                   RELEASE srt-reg
+                   PERFORM 511-LEER-CURSO
+               END-PERFORM.
+               CLOSE CURSOS.
+
+           511-LEER-CURSO.
+               READ CURSOS
+                   AT END MOVE 0 TO flag-fin
+                   NOT AT END MOVE 1 TO flag-fin
+               END-READ.
+
+           520-OUTPUT-CURSOS.
+               MOVE SPACES TO curso-actual.
+               PERFORM 521-RETORNAR-CURSO.
+               PERFORM UNTIL flag-fin = 0
+                   IF srt-cod NOT = curso-actual
+                       IF curso-actual NOT = SPACES
+                           PERFORM 540-IMPRIMIR-TOTAL-CURSO
+                       END-IF
+                       MOVE srt-cod TO curso-actual
+                       IF cant-cursos >= 99
+                           DISPLAY "Se excedio el maximo de 99 "
+                               "cursos, curso descartado: " srt-cod
+                       ELSE
+                           ADD 1 TO cant-cursos
+                           MOVE srt-cod TO vc-cod(cant-cursos)
+                           MOVE 0 TO vc-cant-alum(cant-cursos)
+                           MOVE 0 TO vc-cant-notas(cant-cursos)
+                           MOVE 0 TO vc-suma-notas(cant-cursos)
+                       END-IF
+                       PERFORM 530-IMPRIMIR-TITULO-CURSO
+                   END-IF
+                   PERFORM 550-IMPRIMIR-BLOQUE-ALUMNO
+                   PERFORM 521-RETORNAR-CURSO
+               END-PERFORM.
+               IF curso-actual NOT = SPACES
+                   PERFORM 540-IMPRIMIR-TOTAL-CURSO
+               END-IF.
+
+           521-RETORNAR-CURSO.
+               MOVE 1 TO flag-fin.
+               RETURN SORT-CURSOS AT END MOVE 0 TO flag-fin.
+
+           530-IMPRIMIR-TITULO-CURSO.
+               MOVE srt-cod TO l-curso.
+               WRITE lis-reg FROM lin-titulo-curso
+                   AFTER ADVANCING PAGE.
+
+           540-IMPRIMIR-TOTAL-CURSO.
+               MOVE vc-cant-alum(cant-cursos) TO l-tot-cant.
+               IF vc-cant-notas(cant-cursos) > 0
+                   COMPUTE w-promedio-curso ROUNDED =
+                       vc-suma-notas(cant-cursos) /
+                       vc-cant-notas(cant-cursos)
+               ELSE
+                   MOVE 0 TO w-promedio-curso
+               END-IF.
+               MOVE w-promedio-curso TO l-tot-prom.
+               WRITE lis-reg FROM lin-total-curso
+                   AFTER ADVANCING 2 LINES.
+
+           550-IMPRIMIR-BLOQUE-ALUMNO.
+               PERFORM 551-BUSCAR-ALUMNO.
+               IF encontrado = "S"
+                   MOVE va-cod(idx-a) TO l-alu-cod
+                   MOVE va-nombre(idx-a) TO l-alu-nombre
+                   WRITE lis-reg FROM lin-alumno
+                       AFTER ADVANCING 2 LINES
+                   PERFORM VARYING idx-d FROM 1 BY 1
+                           UNTIL idx-d > va-cant-det(idx-a)
+                       PERFORM 552-IMPRIMIR-DETALLE-MATERIA
+                   END-PERFORM
+                   MOVE va-promedio(idx-a) TO l-promedio
+                   IF va-promedio(idx-a) >= w-nota-aprobacion
+                       MOVE "APROBADO" TO l-estado
+                   ELSE
+                       MOVE "DESAPROBADO" TO l-estado
+                   END-IF
+                   WRITE lis-reg FROM lin-promedio
+                       AFTER ADVANCING 1 LINE
+                   IF cant-cursos > 0
+                       ADD 1 TO vc-cant-alum(cant-cursos)
+                       ADD va-cant-det(idx-a)
+                           TO vc-cant-notas(cant-cursos)
+                       ADD va-suma-notas(idx-a)
+                           TO vc-suma-notas(cant-cursos)
+                   END-IF
+               ELSE
+                   DISPLAY "Alumno no encontrado: " srt-alumno
+               END-IF.
+
+           551-BUSCAR-ALUMNO.
+               MOVE "N" TO encontrado.
+               PERFORM VARYING idx-a FROM 1 BY 1
+                       UNTIL idx-a > cant-alumnos
+                   IF va-cod(idx-a) = srt-alumno
+                       MOVE "S" TO encontrado
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM.
+
+           552-IMPRIMIR-DETALLE-MATERIA.
+               MOVE vd-materia(idx-a, idx-d) TO w-materia-buscada.
+               PERFORM 330-BUSCAR-MATERIA.
+               IF encontrado = "S"
+                   MOVE vm-nombre(idx-m) TO l-mat-nombre
+               ELSE
+                   MOVE "(materia desconocida)" TO l-mat-nombre
+               END-IF.
+               MOVE vd-nota(idx-a, idx-d) TO l-mat-nota.
+               MOVE SPACES TO l-flag-asist.
+               MOVE SPACES TO l-flag-prereq.
+               IF vd-flag-asistencia(idx-a, idx-d) = "S"
+                   MOVE "ASISTENCIA INSUFICIENTE" TO l-flag-asist
+               END-IF.
+               IF vd-flag-prereq(idx-a, idx-d) = "S"
+                   MOVE "PRERREQUISITO NO CUMPLIDO" TO l-flag-prereq
+               END-IF.
+               WRITE lis-reg FROM lin-materia-det
+                   AFTER ADVANCING 1 LINE.
+
+           560-IMPRIMIR-RESUMEN-CURSOS.
+               WRITE lis-reg FROM lin-resumen-titulo
+                   AFTER ADVANCING PAGE.
+               PERFORM VARYING idx-c FROM 1 BY 1
+                       UNTIL idx-c > cant-cursos
+                   MOVE vc-cod(idx-c) TO l-res-curso
+                   MOVE vc-cant-alum(idx-c) TO l-res-cant
+                   IF vc-cant-notas(idx-c) > 0
+                       COMPUTE w-promedio-curso ROUNDED =
+                           vc-suma-notas(idx-c) / vc-cant-notas(idx-c)
+                   ELSE
+                       MOVE 0 TO w-promedio-curso
+                   END-IF
+                   MOVE w-promedio-curso TO l-res-prom
+                   WRITE lis-reg FROM lin-resumen-detalle
+                       AFTER ADVANCING 1 LINE
+               END-PERFORM.
+
+           700-IMPRIMIR-PROMEDIO-MATERIAS.
+               WRITE lis-reg FROM lin-materia-prom-titulo
+                   AFTER ADVANCING PAGE.
+               PERFORM VARYING idx-m FROM 1 BY 1
+                       UNTIL idx-m > cant-materias
+                   IF vm-cant-notas(idx-m) > 0
+                       COMPUTE w-promedio-materia ROUNDED =
+                           vm-suma-notas(idx-m) / vm-cant-notas(idx-m)
+                       MOVE vm-nombre(idx-m) TO l-mp-nombre
+                       MOVE w-promedio-materia TO l-mp-promedio
+                       WRITE lis-reg FROM lin-materia-prom-detalle
+                           AFTER ADVANCING 1 LINE
+                   END-IF
+               END-PERFORM.
+
+           800-IMPRIMIR-REPROBADOS.
+               WRITE lis-reg FROM lin-reprobado-titulo
+                   AFTER ADVANCING PAGE.
+               PERFORM VARYING idx-a FROM 1 BY 1
+                       UNTIL idx-a > cant-alumnos
+                   MOVE "N" TO w-tiene-reprobada
+                   PERFORM VARYING idx-d FROM 1 BY 1
+                           UNTIL idx-d > va-cant-det(idx-a)
+                       IF vd-nota(idx-a, idx-d) < w-nota-aprobacion
+                           MOVE "S" TO w-tiene-reprobada
+                       END-IF
+                   END-PERFORM
+                   IF w-tiene-reprobada = "S"
+                       MOVE va-cod(idx-a) TO l-rep-cod
+                       MOVE va-nombre(idx-a) TO l-rep-nombre
+                       WRITE lis-reg FROM lin-reprobado-alumno
+                           AFTER ADVANCING 2 LINES
+                       PERFORM VARYING idx-d FROM 1 BY 1
+                               UNTIL idx-d > va-cant-det(idx-a)
+                           IF vd-nota(idx-a, idx-d) < w-nota-aprobacion
+                               MOVE vd-materia(idx-a, idx-d) TO
+                                   w-materia-buscada
+                               PERFORM 330-BUSCAR-MATERIA
+                               IF encontrado = "S"
+                                   MOVE vm-nombre(idx-m) TO l-rm-nombre
+                               ELSE
+                                   MOVE "(materia desconocida)" TO
+                                       l-rm-nombre
+                               END-IF
+                               MOVE vd-nota(idx-a, idx-d) TO l-rm-nota
+                               WRITE lis-reg FROM lin-reprobado-materia
+                                   AFTER ADVANCING 1 LINE
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM.
+
+           900-FIN.
+               CLOSE LISTADO.
        END PROGRAM YOUR-PROGRAM-NAME.
